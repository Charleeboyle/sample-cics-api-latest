@@ -0,0 +1,414 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DFH0XBR1.
+      *****************************************************************
+      * NIGHTLY LOW-STOCK REORDER REPORT.
+      * WALKS THE WHOLE CATALOG, KEY SEQUENCE, THE SAME WAY THE ONLINE
+      * INQC BROWSE PAGES THROUGH CA-CAT-ITEM -- JUST DRIVEN STRAIGHT
+      * AGAINST THE CATALOG FILE RATHER THAN 15 ITEMS AT A TIME THROUGH
+      * THE TRANSACTION. AN ITEM IS FLAGGED REORDER-NEEDED WHEN ITS
+      * IN-STOCK HAS FALLEN TO OR BELOW WHAT IS ALREADY ON-ORDER, I.E.
+      * THE PIPELINE ALREADY IN FLIGHT IS NOT MORE THAN WHAT IS LEFT ON
+      * THE SHELF. RESULTS ARE SORTED AND PRINTED BY CA-DEPARTMENT.
+      *
+      * CHECKPOINT/RESTART: THE REPORT IS PRODUCED BY A SORT WITH AN
+      * OUTPUT PROCEDURE (2200-PRODUCE-REPORT), AND COBOL DOES NOT BEGIN
+      * RUNNING THE OUTPUT PROCEDURE UNTIL THE INPUT PROCEDURE
+      * (2100-BUILD-SORT-FILE) HAS READ THE ENTIRE CATALOG -- NO REPORT
+      * LINE EXISTS UNTIL THE WHOLE CATALOG HAS BEEN SCANNED. SO THE
+      * CHECKPOINT IS POSTED FROM 2200-PRODUCE-REPORT, NOT FROM THE
+      * CATALOG SCAN. A RESTART ALWAYS RE-SCANS THE WHOLE CATALOG TO
+      * REBUILD AN IDENTICAL, COMPLETE SORT FILE (THE SORT WORK FILE
+      * ITSELF DOES NOT SURVIVE ACROSS JOB RUNS, SO THERE IS NO WAY TO
+      * SHORTCUT THIS), BUT 2200-PRODUCE-REPORT SKIPS RE-WRITING OUTPUT
+      * ALREADY PERSISTED IN THE PRIOR RUN AND APPENDS TO THE REPORT
+      * FROM THERE.
+      *
+      * TWO CHECKPOINT VALUES ARE KEPT, NOT ONE, BECAUSE A SINGLE
+      * "LAST DETAIL LINE WRITTEN" WATERMARK (POSTED EVERY
+      * WS-CHECKPOINT-INTERVAL LINES) CANNOT TELL A RESTART WHICH
+      * DEPARTMENTS IN BETWEEN TWO CHECKPOINTS WERE ALREADY FULLY
+      * REPORTED -- A RUN OF SMALL DEPARTMENTS CAN COMPLETE SEVERAL OF
+      * THEM (HEADER, EVERY DETAIL LINE, AND TOTAL) BETWEEN TWO
+      * 25-LINE CHECKPOINTS, AND ALL OF THOSE WOULD BE REPRINTED IN
+      * FULL ON A RESTART IF ONLY THE INTERVAL WATERMARK WERE KEPT.
+      * SO CKPT-LAST-COMPLETED-DEPT IS REWRITTEN EVERY TIME A
+      * DEPARTMENT'S TOTAL LINE IS ACTUALLY WRITTEN (2160-POST-DEPT-
+      * COMPLETE-CKPT), NOT JUST EVERY WS-CHECKPOINT-INTERVAL LINES --
+      * ANY DEPARTMENT AT OR BEFORE THAT WATERMARK IS KNOWN COMPLETE
+      * AND IS SUPPRESSED ENTIRELY ON RESTART, NO DUPLICATE POSSIBLE.
+      * CKPT-LAST-DEPARTMENT/CKPT-LAST-ITEM-REF REMAIN THE FINER-
+      * GRAINED, EVERY-25-LINES WATERMARK USED ONLY TO RESUME PARTWAY
+      * THROUGH THE SINGLE DEPARTMENT THAT WAS STILL IN PROGRESS WHEN
+      * THE RUN ABENDED. THAT ONE BOUNDARY DEPARTMENT'S HEADER AND
+      * TOTAL LINE MAY STILL BE REPRINTED ON A RESTART; THAT DUPLICATE
+      * IS PREFERRED OVER THE ALTERNATIVE OF RISKING A PERMANENTLY
+      * MISSING LINE. ON A CLEAN FINISH THE CHECKPOINT IS MARKED
+      * CKPT-COMPLETE SO THE NEXT NIGHTLY RUN STARTS FRESH.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CATALOG-FILE ASSIGN TO CATFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CAT-ITEM-REF
+               FILE STATUS IS WS-CAT-STATUS.
+
+           SELECT REORDER-REPORT ASSIGN TO RPTFILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO CKPTFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CKPT-JOB-NAME
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT SORT-FILE ASSIGN TO "SORTWK1".
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CATALOG-FILE.
+       COPY DFH0XVSM.
+
+       FD REORDER-REPORT.
+       01 REPORT-LINE PIC X(132).
+
+       FD CHECKPOINT-FILE.
+       COPY DFH0XCKP.
+
+       SD SORT-FILE.
+       01 SORT-RECORD.
+          05 SRT-DEPARTMENT PIC 9(3).
+          05 SRT-ITEM-REF PIC 9(4).
+          05 SRT-DESCRIPTION PIC X(40).
+          05 SRT-IN-STOCK PIC 9(4).
+          05 SRT-ON-ORDER PIC 9(3).
+
+       WORKING-STORAGE SECTION.
+       01 WS-CAT-STATUS PIC XX.
+       01 WS-RPT-STATUS PIC XX.
+       01 WS-CKPT-STATUS PIC XX.
+       01 WS-EOF-SW PIC X VALUE 'N'.
+          88 WS-EOF VALUE 'Y'.
+       01 WS-CURRENT-DATE PIC X(8).
+       01 WS-CURRENT-TIME PIC X(6).
+
+       01 WS-JOB-NAME PIC X(8) VALUE 'DFH0XBR1'.
+       01 WS-RESTART-SW PIC X VALUE 'N'.
+          88 WS-RESTARTED VALUE 'Y'.
+       01 WS-RESTART-FROM-REF PIC 9(4) VALUE 0.
+       01 WS-RESTART-FROM-DEPT PIC 9(3) VALUE 0.
+       01 WS-RESTART-COMPLETED-DEPT PIC 9(3) VALUE 0.
+       01 WS-RECORDS-SINCE-CKPT PIC 9(5) VALUE 0.
+       01 WS-CHECKPOINT-INTERVAL PIC 9(5) VALUE 25.
+       01 WS-LAST-ITEM-PROCESSED PIC 9(4) VALUE 0.
+
+       01 WS-WRITE-DEPT-SW PIC X VALUE 'Y'.
+          88 WS-WRITE-DEPT VALUE 'Y'.
+       01 WS-WRITE-DETAIL-SW PIC X VALUE 'Y'.
+          88 WS-WRITE-DETAIL VALUE 'Y'.
+       01 WS-PRIOR-DEPT-WRITE-SW PIC X VALUE 'Y'.
+
+       01 WS-PRIOR-DEPARTMENT PIC 9(3) VALUE 999.
+       01 WS-FIRST-RECORD-SW PIC X VALUE 'Y'.
+          88 WS-FIRST-RECORD VALUE 'Y'.
+       01 WS-DEPT-ITEM-COUNT PIC 9(5) VALUE 0.
+       01 WS-TOTAL-ITEM-COUNT PIC 9(5) VALUE 0.
+
+       01 WS-HEADING-1.
+          05 FILLER PIC X(40) VALUE
+             'LOW-STOCK REORDER REPORT'.
+          05 FILLER PIC X(10) VALUE 'RUN DATE: '.
+          05 H1-RUN-DATE PIC X(8).
+
+       01 WS-HEADING-2.
+          05 FILLER PIC X(10) VALUE 'DEPARTMENT'.
+          05 FILLER PIC X(6) VALUE SPACES.
+          05 FILLER PIC X(8) VALUE 'ITEM REF'.
+          05 FILLER PIC X(4) VALUE SPACES.
+          05 FILLER PIC X(40) VALUE 'DESCRIPTION'.
+          05 FILLER PIC X(9) VALUE 'IN-STOCK '.
+          05 FILLER PIC X(9) VALUE 'ON-ORDER '.
+
+       01 WS-DEPT-LINE.
+          05 FILLER PIC X(18) VALUE 'DEPARTMENT NUMBER:'.
+          05 DL-DEPARTMENT PIC 9(3).
+
+       01 WS-DETAIL-LINE.
+          05 FILLER PIC X(10) VALUE SPACES.
+          05 DT-ITEM-REF PIC 9(4).
+          05 FILLER PIC X(8) VALUE SPACES.
+          05 DT-DESCRIPTION PIC X(40).
+          05 DT-IN-STOCK PIC Z,ZZ9.
+          05 FILLER PIC X(4) VALUE SPACES.
+          05 DT-ON-ORDER PIC ZZ9.
+
+       01 WS-DEPT-TOTAL-LINE.
+          05 FILLER PIC X(30) VALUE
+             'ITEMS NEEDING REORDER IN DEPT:'.
+          05 DTL-COUNT PIC ZZZZ9.
+
+       01 WS-GRAND-TOTAL-LINE.
+          05 FILLER PIC X(30) VALUE
+             'TOTAL ITEMS NEEDING REORDER:  '.
+          05 GTL-COUNT PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-BUILD-AND-REPORT.
+           PERFORM 3000-FINALIZE.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           MOVE WS-CURRENT-DATE TO H1-RUN-DATE.
+
+           OPEN INPUT CATALOG-FILE.
+           OPEN I-O CHECKPOINT-FILE.
+
+           MOVE WS-JOB-NAME TO CKPT-JOB-NAME.
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF CKPT-IN-PROGRESS
+                       SET WS-RESTARTED TO TRUE
+                       MOVE CKPT-LAST-ITEM-REF TO WS-RESTART-FROM-REF
+                       MOVE CKPT-LAST-DEPARTMENT TO WS-RESTART-FROM-DEPT
+                       MOVE CKPT-LAST-COMPLETED-DEPT
+                           TO WS-RESTART-COMPLETED-DEPT
+                   END-IF
+           END-READ.
+
+           IF WS-RESTARTED
+               OPEN EXTEND REORDER-REPORT
+               MOVE SPACES TO REPORT-LINE
+               WRITE REPORT-LINE
+               STRING 'RESTARTED RUN -- RESUMING AFTER DEPT '
+                   WS-RESTART-FROM-DEPT
+                   ' ITEM REF ' WS-RESTART-FROM-REF(1:4)
+                   ' -- RUN DATE: ' WS-CURRENT-DATE
+                   DELIMITED BY SIZE INTO REPORT-LINE
+               WRITE REPORT-LINE
+               MOVE SPACES TO REPORT-LINE
+               WRITE REPORT-LINE
+               WRITE REPORT-LINE FROM WS-HEADING-2
+           ELSE
+               OPEN OUTPUT REORDER-REPORT
+           END-IF.
+
+       2000-BUILD-AND-REPORT.
+           SORT SORT-FILE
+               ON ASCENDING KEY SRT-DEPARTMENT SRT-ITEM-REF
+               INPUT PROCEDURE 2100-BUILD-SORT-FILE
+               OUTPUT PROCEDURE 2200-PRODUCE-REPORT.
+
+      *****************************************************************
+      * THE CATALOG IS ALWAYS SCANNED IN FULL -- ON A RESTART AS MUCH
+      * AS A FIRST RUN -- SO THE SORT FILE THIS BUILDS IS ALWAYS THE
+      * COMPLETE, CORRECT SET OF REORDER-NEEDED ITEMS FOR 2200-
+      * PRODUCE-REPORT TO DRAW ON. NO CHECKPOINT IS POSTED HERE; SEE
+      * THE HEADER COMMENT ABOVE FOR WHY CHECKPOINTING THE INPUT SIDE
+      * OF A SORT CANNOT CORRESPOND TO PERSISTED OUTPUT.
+      *****************************************************************
+       2100-BUILD-SORT-FILE.
+           PERFORM UNTIL WS-EOF
+               READ CATALOG-FILE NEXT RECORD
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       IF CAT-IN-STOCK <= CAT-ON-ORDER
+                           MOVE CAT-DEPARTMENT TO SRT-DEPARTMENT
+                           MOVE CAT-ITEM-REF TO SRT-ITEM-REF
+                           MOVE CAT-DESCRIPTION TO SRT-DESCRIPTION
+                           MOVE CAT-IN-STOCK TO SRT-IN-STOCK
+                           MOVE CAT-ON-ORDER TO SRT-ON-ORDER
+                           RELEASE SORT-RECORD
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+      *****************************************************************
+      * POST A CHECKPOINT EVERY WS-CHECKPOINT-INTERVAL DETAIL LINES
+      * ACTUALLY WRITTEN BY 2200-PRODUCE-REPORT, RECORDING THE
+      * DEPARTMENT/ITEM REF OF THE LAST ONE WRITTEN SO A RESTART AFTER
+      * AN ABEND KNOWS WHERE TO RESUME APPENDING OUTPUT.
+      *****************************************************************
+       2150-POST-CHECKPOINT.
+           ADD 1 TO WS-RECORDS-SINCE-CKPT.
+           IF WS-RECORDS-SINCE-CKPT >= WS-CHECKPOINT-INTERVAL
+               MOVE 0 TO WS-RECORDS-SINCE-CKPT
+               MOVE WS-JOB-NAME TO CKPT-JOB-NAME
+               MOVE SRT-ITEM-REF TO CKPT-LAST-ITEM-REF
+               MOVE SRT-DEPARTMENT TO CKPT-LAST-DEPARTMENT
+               SET CKPT-IN-PROGRESS TO TRUE
+               ACCEPT WS-CURRENT-TIME FROM TIME
+               STRING WS-CURRENT-DATE WS-CURRENT-TIME
+                   DELIMITED BY SIZE INTO CKPT-TIMESTAMP
+               REWRITE CHECKPOINT-RECORD
+                   INVALID KEY
+                       WRITE CHECKPOINT-RECORD
+               END-REWRITE
+           END-IF.
+
+      *****************************************************************
+      * ON A NON-RESTARTED RUN EVERY DEPARTMENT/DETAIL LINE IS WRITTEN.
+      * ON A RESTART, 2170-DETERMINE-OUTPUT-POINT SUPPRESSES WRITING
+      * DEPARTMENTS ENTIRELY AT OR BEFORE WS-RESTART-COMPLETED-DEPT --
+      * EVERY ONE OF THOSE IS KNOWN TO HAVE BEEN FULLY REPORTED, HEADER
+      * THROUGH TOTAL, IN THE PRIOR RUN -- AND SUPPRESSES DETAIL LINES
+      * AT OR BEFORE THE FINER-GRAINED CHECKPOINTED ITEM REF WITHIN THE
+      * SINGLE BOUNDARY DEPARTMENT THAT WAS STILL IN PROGRESS AT THE
+      * ABEND. THAT BOUNDARY DEPARTMENT'S HEADER AND TOTAL ARE ALWAYS
+      * (RE)WRITTEN, EVEN THOUGH THAT CAN DUPLICATE ONE HEADER/TOTAL
+      * PAIR ON A RESTART -- PREFERRED OVER THE RISK OF NEVER PRINTING
+      * THEM. WS-DEPT-ITEM-COUNT AND WS-TOTAL-ITEM-COUNT ARE ACCUMULATED
+      * FOR EVERY RECORD REGARDLESS OF SUPPRESSION, SO THE TOTALS
+      * PRINTED ARE ALWAYS CORRECT.
+      *****************************************************************
+       2200-PRODUCE-REPORT.
+           IF NOT WS-RESTARTED
+               WRITE REPORT-LINE FROM WS-HEADING-1
+               MOVE SPACES TO REPORT-LINE
+               WRITE REPORT-LINE
+               WRITE REPORT-LINE FROM WS-HEADING-2
+           END-IF.
+
+           MOVE 'N' TO WS-EOF-SW.
+           RETURN SORT-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-RETURN.
+
+           PERFORM UNTIL WS-EOF
+               PERFORM 2170-DETERMINE-OUTPUT-POINT
+
+               IF WS-FIRST-RECORD OR SRT-DEPARTMENT NOT EQUAL
+                   WS-PRIOR-DEPARTMENT
+                   IF NOT WS-FIRST-RECORD
+                       AND WS-PRIOR-DEPT-WRITE-SW EQUAL 'Y'
+                       PERFORM 2300-WRITE-DEPT-TOTAL
+                       PERFORM 2160-POST-DEPT-COMPLETE-CKPT
+                   END-IF
+                   MOVE 'N' TO WS-FIRST-RECORD-SW
+                   MOVE 0 TO WS-DEPT-ITEM-COUNT
+                   MOVE SRT-DEPARTMENT TO WS-PRIOR-DEPARTMENT
+                   MOVE WS-WRITE-DEPT-SW TO WS-PRIOR-DEPT-WRITE-SW
+                   IF WS-WRITE-DEPT
+                       MOVE SPACES TO REPORT-LINE
+                       WRITE REPORT-LINE
+                       MOVE SRT-DEPARTMENT TO DL-DEPARTMENT
+                       WRITE REPORT-LINE FROM WS-DEPT-LINE
+                   END-IF
+               END-IF
+
+               ADD 1 TO WS-DEPT-ITEM-COUNT
+               ADD 1 TO WS-TOTAL-ITEM-COUNT
+
+               IF WS-WRITE-DETAIL
+                   MOVE SRT-ITEM-REF TO DT-ITEM-REF
+                   MOVE SRT-DESCRIPTION TO DT-DESCRIPTION
+                   MOVE SRT-IN-STOCK TO DT-IN-STOCK
+                   MOVE SRT-ON-ORDER TO DT-ON-ORDER
+                   WRITE REPORT-LINE FROM WS-DETAIL-LINE
+                   PERFORM 2150-POST-CHECKPOINT
+               END-IF
+
+               MOVE SRT-ITEM-REF TO WS-LAST-ITEM-PROCESSED
+
+               RETURN SORT-FILE
+                   AT END
+                       SET WS-EOF TO TRUE
+               END-RETURN
+           END-PERFORM.
+
+           IF NOT WS-FIRST-RECORD AND WS-PRIOR-DEPT-WRITE-SW EQUAL 'Y'
+               PERFORM 2300-WRITE-DEPT-TOTAL
+               PERFORM 2160-POST-DEPT-COMPLETE-CKPT
+           END-IF.
+
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE WS-TOTAL-ITEM-COUNT TO GTL-COUNT.
+           WRITE REPORT-LINE FROM WS-GRAND-TOTAL-LINE.
+
+      *****************************************************************
+      * REWRITES THE CHECKPOINT RECORD EVERY TIME A DEPARTMENT'S TOTAL
+      * LINE IS ACTUALLY WRITTEN, ADVANCING CKPT-LAST-COMPLETED-DEPT TO
+      * THAT DEPARTMENT. THIS RUNS REGARDLESS OF WS-CHECKPOINT-INTERVAL
+      * SO NO DEPARTMENT CAN EVER FINISH (HEADER THROUGH TOTAL) WITHOUT
+      * THE CHECKPOINT KNOWING IT -- SEE THE HEADER COMMENT ABOVE FOR
+      * WHY THE INTERVAL-ONLY WATERMARK WAS NOT ENOUGH.
+      * WS-LAST-ITEM-PROCESSED HOLDS THE ITEM REF OF THE LAST RECORD
+      * PROCESSED IN THE JUST-COMPLETED DEPARTMENT (SET AT THE END OF
+      * EACH LOOP ITERATION IN 2200-PRODUCE-REPORT, BEFORE THE NEXT
+      * RETURN SORT-FILE OVERWRITES SRT-RECORD WITH THE NEW
+      * DEPARTMENT'S FIRST RECORD).
+      *****************************************************************
+       2160-POST-DEPT-COMPLETE-CKPT.
+           MOVE WS-JOB-NAME TO CKPT-JOB-NAME.
+           MOVE WS-LAST-ITEM-PROCESSED TO CKPT-LAST-ITEM-REF.
+           MOVE WS-PRIOR-DEPARTMENT TO CKPT-LAST-DEPARTMENT.
+           MOVE WS-PRIOR-DEPARTMENT TO CKPT-LAST-COMPLETED-DEPT.
+           SET CKPT-IN-PROGRESS TO TRUE.
+           ACCEPT WS-CURRENT-TIME FROM TIME.
+           STRING WS-CURRENT-DATE WS-CURRENT-TIME
+               DELIMITED BY SIZE INTO CKPT-TIMESTAMP.
+           REWRITE CHECKPOINT-RECORD
+               INVALID KEY
+                   WRITE CHECKPOINT-RECORD
+           END-REWRITE.
+           MOVE 0 TO WS-RECORDS-SINCE-CKPT.
+
+      *****************************************************************
+      * DECIDES, FOR THE CURRENT SORT RECORD, WHETHER ITS DEPARTMENT
+      * HEADER/TOTAL AND ITS OWN DETAIL LINE SHOULD BE WRITTEN THIS
+      * RUN (SEE THE COMMENT ABOVE 2200-PRODUCE-REPORT). A DEPARTMENT
+      * AT OR BEFORE WS-RESTART-COMPLETED-DEPT WAS ALREADY FULLY
+      * REPORTED IN A PRIOR RUN AND IS SUPPRESSED ENTIRELY; ONLY THE
+      * SINGLE DEPARTMENT THAT WAS STILL IN PROGRESS AT THE ABEND
+      * (WS-RESTART-FROM-DEPT) GETS THE FINER-GRAINED, PER-ITEM
+      * SUPPRESSION.
+      *****************************************************************
+       2170-DETERMINE-OUTPUT-POINT.
+           IF NOT WS-RESTARTED
+               MOVE 'Y' TO WS-WRITE-DEPT-SW
+               MOVE 'Y' TO WS-WRITE-DETAIL-SW
+           ELSE
+               IF SRT-DEPARTMENT NOT > WS-RESTART-COMPLETED-DEPT
+                   MOVE 'N' TO WS-WRITE-DEPT-SW
+                   MOVE 'N' TO WS-WRITE-DETAIL-SW
+               ELSE
+                   MOVE 'Y' TO WS-WRITE-DEPT-SW
+                   IF SRT-DEPARTMENT EQUAL WS-RESTART-FROM-DEPT
+                       AND SRT-ITEM-REF NOT > WS-RESTART-FROM-REF
+                       MOVE 'N' TO WS-WRITE-DETAIL-SW
+                   ELSE
+                       MOVE 'Y' TO WS-WRITE-DETAIL-SW
+                   END-IF
+               END-IF
+           END-IF.
+
+       2300-WRITE-DEPT-TOTAL.
+           MOVE WS-DEPT-ITEM-COUNT TO DTL-COUNT.
+           WRITE REPORT-LINE FROM WS-DEPT-TOTAL-LINE.
+
+       3000-FINALIZE.
+           MOVE WS-JOB-NAME TO CKPT-JOB-NAME.
+           MOVE 0 TO CKPT-LAST-ITEM-REF.
+           MOVE 0 TO CKPT-LAST-DEPARTMENT.
+           MOVE 0 TO CKPT-LAST-COMPLETED-DEPT.
+           SET CKPT-COMPLETE TO TRUE.
+           ACCEPT WS-CURRENT-TIME FROM TIME.
+           STRING WS-CURRENT-DATE WS-CURRENT-TIME
+               DELIMITED BY SIZE INTO CKPT-TIMESTAMP.
+           REWRITE CHECKPOINT-RECORD
+               INVALID KEY
+                   WRITE CHECKPOINT-RECORD
+           END-REWRITE.
+
+           CLOSE CATALOG-FILE.
+           CLOSE REORDER-REPORT.
+           CLOSE CHECKPOINT-FILE.
