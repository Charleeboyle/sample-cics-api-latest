@@ -0,0 +1,175 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DFH0XBR4.
+      *****************************************************************
+      * NIGHTLY CATALOG EXTRACT FEED.
+      * READS EVERY CATALOG RECORD, KEY SEQUENCE, AND WRITES ONE FIXED-
+      * FORMAT EXTRACT RECORD PER ITEM (ITEM REF, DESCRIPTION,
+      * DEPARTMENT, COST, IN-STOCK, ON-ORDER) SO THE ENTERPRISE
+      * INVENTORY/ERP SYSTEM CAN PICK UP CURRENT STOCK AND PRICING
+      * WITHOUT ANYONE RE-KEYING CATALOG DATA INTO IT.
+      *
+      * CHECKPOINT/RESTART: THE SAME MECHANISM AS DFH0XBR1 ([[009]]).
+      * THIS JOB WALKS THE WHOLE CATALOG KEY SEQUENCE START TO FINISH
+      * JUST LIKE DFH0XBR1 DOES, SO AN ABEND PARTWAY THROUGH A LARGE
+      * CATALOG HAS THE SAME REPROCESSING/DUPLICATE-OUTPUT EXPOSURE ON
+      * THE DOWNSTREAM ERP FEED. EVERY WS-CHECKPOINT-INTERVAL RECORDS
+      * READ, THE LAST CAT-ITEM-REF PROCESSED IS POSTED TO
+      * CHECKPOINT-FILE. A RESTART FINDS THAT RECORD STILL
+      * CKPT-IN-PROGRESS, STARTS THE CATALOG WALK JUST PAST THE
+      * CHECKPOINTED REF, AND OPENS EXTRACT-FILE EXTEND SO THE FEED IS
+      * APPENDED TO RATHER THAN REWRITTEN FROM THE TOP. ON A CLEAN
+      * FINISH THE CHECKPOINT IS MARKED CKPT-COMPLETE.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CATALOG-FILE ASSIGN TO CATFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CAT-ITEM-REF
+               FILE STATUS IS WS-CAT-STATUS.
+
+           SELECT EXTRACT-FILE ASSIGN TO EXTFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXT-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO CKPTFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CKPT-JOB-NAME
+               FILE STATUS IS WS-CKPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CATALOG-FILE.
+       COPY DFH0XVSM.
+
+       FD EXTRACT-FILE
+           RECORDING MODE IS F.
+       01 EXTRACT-RECORD.
+          05 EXT-ITEM-REF PIC 9(4).
+          05 EXT-DESCRIPTION PIC X(40).
+          05 EXT-DEPARTMENT PIC 9(3).
+          05 EXT-COST PIC X(6).
+          05 EXT-IN-STOCK PIC 9(4).
+          05 EXT-ON-ORDER PIC 9(3).
+
+       FD CHECKPOINT-FILE.
+       COPY DFH0XCKP.
+
+       WORKING-STORAGE SECTION.
+       01 WS-CAT-STATUS PIC XX.
+       01 WS-EXT-STATUS PIC XX.
+       01 WS-CKPT-STATUS PIC XX.
+       01 WS-EOF-SW PIC X VALUE 'N'.
+          88 WS-EOF VALUE 'Y'.
+       01 WS-EXTRACT-COUNT PIC 9(7) VALUE 0.
+
+       01 WS-CURRENT-DATE PIC X(8).
+       01 WS-CURRENT-TIME PIC X(6).
+
+       01 WS-JOB-NAME PIC X(8) VALUE 'DFH0XBR4'.
+       01 WS-RESTART-SW PIC X VALUE 'N'.
+          88 WS-RESTARTED VALUE 'Y'.
+       01 WS-RESTART-FROM-REF PIC 9(4) VALUE 0.
+       01 WS-RECORDS-SINCE-CKPT PIC 9(5) VALUE 0.
+       01 WS-CHECKPOINT-INTERVAL PIC 9(5) VALUE 25.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-EXTRACT-CATALOG.
+           PERFORM 3000-FINALIZE.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+
+           OPEN INPUT CATALOG-FILE.
+           OPEN I-O CHECKPOINT-FILE.
+
+           MOVE WS-JOB-NAME TO CKPT-JOB-NAME.
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF CKPT-IN-PROGRESS
+                       SET WS-RESTARTED TO TRUE
+                       MOVE CKPT-LAST-ITEM-REF TO WS-RESTART-FROM-REF
+                   END-IF
+           END-READ.
+
+           IF WS-RESTARTED
+               OPEN EXTEND EXTRACT-FILE
+               DISPLAY
+                   'DFH0XBR4: RESTARTED RUN -- RESUMING AFTER ITEM REF '
+                   WS-RESTART-FROM-REF
+
+               MOVE WS-RESTART-FROM-REF TO CAT-ITEM-REF
+               START CATALOG-FILE
+                   KEY IS GREATER THAN CAT-ITEM-REF
+                   INVALID KEY
+                       SET WS-EOF TO TRUE
+               END-START
+           ELSE
+               OPEN OUTPUT EXTRACT-FILE
+           END-IF.
+
+       2000-EXTRACT-CATALOG.
+           PERFORM UNTIL WS-EOF
+               READ CATALOG-FILE NEXT RECORD
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       PERFORM 2100-WRITE-EXTRACT-RECORD
+                       PERFORM 2150-POST-CHECKPOINT
+               END-READ
+           END-PERFORM.
+
+       2100-WRITE-EXTRACT-RECORD.
+           MOVE CAT-ITEM-REF TO EXT-ITEM-REF.
+           MOVE CAT-DESCRIPTION TO EXT-DESCRIPTION.
+           MOVE CAT-DEPARTMENT TO EXT-DEPARTMENT.
+           MOVE CAT-COST TO EXT-COST.
+           MOVE CAT-IN-STOCK TO EXT-IN-STOCK.
+           MOVE CAT-ON-ORDER TO EXT-ON-ORDER.
+           WRITE EXTRACT-RECORD.
+           ADD 1 TO WS-EXTRACT-COUNT.
+
+      *****************************************************************
+      * POST A CHECKPOINT EVERY WS-CHECKPOINT-INTERVAL CATALOG RECORDS
+      * READ -- SAME PATTERN AS DFH0XBR1'S 2150-POST-CHECKPOINT.
+      *****************************************************************
+       2150-POST-CHECKPOINT.
+           ADD 1 TO WS-RECORDS-SINCE-CKPT.
+           IF WS-RECORDS-SINCE-CKPT >= WS-CHECKPOINT-INTERVAL
+               MOVE 0 TO WS-RECORDS-SINCE-CKPT
+               MOVE WS-JOB-NAME TO CKPT-JOB-NAME
+               MOVE CAT-ITEM-REF TO CKPT-LAST-ITEM-REF
+               SET CKPT-IN-PROGRESS TO TRUE
+               ACCEPT WS-CURRENT-TIME FROM TIME
+               STRING WS-CURRENT-DATE WS-CURRENT-TIME
+                   DELIMITED BY SIZE INTO CKPT-TIMESTAMP
+               REWRITE CHECKPOINT-RECORD
+                   INVALID KEY
+                       WRITE CHECKPOINT-RECORD
+               END-REWRITE
+           END-IF.
+
+       3000-FINALIZE.
+           MOVE WS-JOB-NAME TO CKPT-JOB-NAME.
+           MOVE 0 TO CKPT-LAST-ITEM-REF.
+           SET CKPT-COMPLETE TO TRUE.
+           ACCEPT WS-CURRENT-TIME FROM TIME.
+           STRING WS-CURRENT-DATE WS-CURRENT-TIME
+               DELIMITED BY SIZE INTO CKPT-TIMESTAMP.
+           REWRITE CHECKPOINT-RECORD
+               INVALID KEY
+                   WRITE CHECKPOINT-RECORD
+           END-REWRITE.
+
+           CLOSE CATALOG-FILE.
+           CLOSE EXTRACT-FILE.
+           CLOSE CHECKPOINT-FILE.
+           DISPLAY 'DFH0XBR4: CATALOG EXTRACT RECORDS WRITTEN: '
+               WS-EXTRACT-COUNT.
