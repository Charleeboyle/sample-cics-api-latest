@@ -0,0 +1,226 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DFH0XBR3.
+      *****************************************************************
+      * PRICE CHANGE POSTING UTILITY.
+      * READS A SEQUENTIAL FEED OF PRICE-CHANGE TRANSACTIONS (ITEM
+      * REF, NEW CA-COST, CHANGED-BY USERID), POSTS THE NEW COST TO
+      * THE CATALOG RECORD, AND LOGS THE OLD AND NEW CA-COST TO THE
+      * PRICE HISTORY FILE SO THERE IS A DURABLE RECORD OF WHAT AN
+      * ITEM USED TO COST. CATALOG UPKEEP HAS NO ONLINE PATH YET, SO
+      * LIKE NEW-ITEM ADDITIONS THIS RUNS AS A BATCH UTILITY FOR NOW;
+      * A REPORT IS PRODUCED OF EVERY CHANGE POSTED AND ANY REJECTED
+      * FOR AN UNKNOWN ITEM REFERENCE.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRICE-CHANGE-FILE ASSIGN TO PCHGFILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PCHG-STATUS.
+
+           SELECT CATALOG-FILE ASSIGN TO CATFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CAT-ITEM-REF
+               FILE STATUS IS WS-CAT-STATUS.
+
+           SELECT PRICE-HISTORY-FILE ASSIGN TO PHSFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS PHS-KEY
+               FILE STATUS IS WS-PHS-STATUS.
+
+           SELECT POSTING-REPORT ASSIGN TO RPTFILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD PRICE-CHANGE-FILE.
+       01 PRICE-CHANGE-RECORD.
+          05 PCHG-ITEM-REF PIC 9(4).
+          05 PCHG-NEW-COST PIC X(6).
+          05 PCHG-CHANGED-BY PIC X(8).
+
+       FD CATALOG-FILE.
+       COPY DFH0XVSM.
+
+       FD PRICE-HISTORY-FILE.
+       COPY DFH0XPHS.
+
+       FD POSTING-REPORT.
+       01 REPORT-LINE PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01 WS-PCHG-STATUS PIC XX.
+       01 WS-CAT-STATUS PIC XX.
+       01 WS-PHS-STATUS PIC XX.
+       01 WS-RPT-STATUS PIC XX.
+       01 WS-EOF-SW PIC X VALUE 'N'.
+          88 WS-EOF VALUE 'Y'.
+       01 WS-CURRENT-DATE PIC X(8).
+       01 WS-CURRENT-TIME PIC X(8).
+       01 WS-TIMESTAMP.
+          05 WS-TS-DATE PIC X(8).
+          05 WS-TS-TIME PIC X(6).
+          05 FILLER PIC X(1) VALUE SPACE.
+
+       01 WS-POSTED-COUNT PIC 9(5) VALUE 0.
+       01 WS-REJECTED-COUNT PIC 9(5) VALUE 0.
+       01 WS-PHS-SEQUENCE PIC 9(9) VALUE 0.
+
+       01 WS-HEADING-1.
+          05 FILLER PIC X(40) VALUE
+             'PRICE CHANGE POSTING REPORT'.
+          05 FILLER PIC X(10) VALUE 'RUN DATE: '.
+          05 H1-RUN-DATE PIC X(8).
+
+       01 WS-POSTED-LINE.
+          05 FILLER PIC X(8) VALUE 'POSTED: '.
+          05 PL-ITEM-REF PIC 9(4).
+          05 FILLER PIC X(4) VALUE SPACES.
+          05 FILLER PIC X(10) VALUE 'OLD COST: '.
+          05 PL-OLD-COST PIC X(6).
+          05 FILLER PIC X(4) VALUE SPACES.
+          05 FILLER PIC X(10) VALUE 'NEW COST: '.
+          05 PL-NEW-COST PIC X(6).
+
+       01 WS-REJECT-LINE.
+          05 FILLER PIC X(10) VALUE 'REJECTED: '.
+          05 RL-ITEM-REF PIC 9(4).
+          05 FILLER PIC X(4) VALUE SPACES.
+          05 FILLER PIC X(30) VALUE
+             'UNKNOWN ITEM REFERENCE'.
+
+       01 WS-CATALOG-FAIL-LINE.
+          05 FILLER PIC X(10) VALUE 'REJECTED: '.
+          05 CFL-ITEM-REF PIC 9(4).
+          05 FILLER PIC X(4) VALUE SPACES.
+          05 FILLER PIC X(41) VALUE
+             'CATALOG UPDATE FAILED -- COST NOT POSTED'.
+
+       01 WS-PHS-WRITE-SW PIC X VALUE 'Y'.
+          88 WS-PHS-WRITE-OK VALUE 'Y'.
+          88 WS-PHS-WRITE-FAILED VALUE 'N'.
+
+       01 WS-HIST-FAIL-LINE.
+          05 FILLER PIC X(45) VALUE
+             '    HISTORY RECORD NOT WRITTEN -- STATUS: '.
+          05 HFL-STATUS PIC XX.
+
+       01 WS-TOTAL-LINE.
+          05 FILLER PIC X(20) VALUE 'TOTAL POSTED:      '.
+          05 TL-POSTED-COUNT PIC ZZZZ9.
+          05 FILLER PIC X(20) VALUE '  TOTAL REJECTED:  '.
+          05 TL-REJECTED-COUNT PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-POST-PRICE-CHANGES.
+           PERFORM 3000-FINALIZE.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           MOVE WS-CURRENT-DATE TO H1-RUN-DATE.
+
+           OPEN INPUT PRICE-CHANGE-FILE.
+           OPEN I-O CATALOG-FILE.
+           OPEN I-O PRICE-HISTORY-FILE.
+           OPEN OUTPUT POSTING-REPORT.
+
+           WRITE REPORT-LINE FROM WS-HEADING-1.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+       2000-POST-PRICE-CHANGES.
+           PERFORM UNTIL WS-EOF
+               READ PRICE-CHANGE-FILE
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       PERFORM 2100-POST-ONE-CHANGE
+               END-READ
+           END-PERFORM.
+
+       2100-POST-ONE-CHANGE.
+           MOVE PCHG-ITEM-REF TO CAT-ITEM-REF.
+
+           READ CATALOG-FILE
+               INVALID KEY
+                   MOVE PCHG-ITEM-REF TO RL-ITEM-REF
+                   WRITE REPORT-LINE FROM WS-REJECT-LINE
+                   ADD 1 TO WS-REJECTED-COUNT
+               NOT INVALID KEY
+                   PERFORM 2200-UPDATE-CATALOG-AND-HISTORY
+           END-READ.
+
+       2200-UPDATE-CATALOG-AND-HISTORY.
+           MOVE CAT-COST TO PL-OLD-COST.
+           MOVE CAT-COST TO PHS-OLD-COST.
+           MOVE PCHG-NEW-COST TO PHS-NEW-COST.
+           MOVE PCHG-NEW-COST TO CAT-COST.
+
+           REWRITE CATALOG-RECORD
+               INVALID KEY
+                   MOVE PCHG-ITEM-REF TO CFL-ITEM-REF
+                   WRITE REPORT-LINE FROM WS-CATALOG-FAIL-LINE
+                   ADD 1 TO WS-REJECTED-COUNT
+               NOT INVALID KEY
+                   PERFORM 2300-WRITE-PRICE-HISTORY
+
+                   MOVE PCHG-ITEM-REF TO PL-ITEM-REF
+                   MOVE PCHG-NEW-COST TO PL-NEW-COST
+                   WRITE REPORT-LINE FROM WS-POSTED-LINE
+                   IF WS-PHS-WRITE-FAILED
+                       MOVE WS-PHS-STATUS TO HFL-STATUS
+                       WRITE REPORT-LINE FROM WS-HIST-FAIL-LINE
+                   END-IF
+                   ADD 1 TO WS-POSTED-COUNT
+           END-REWRITE.
+
+      *****************************************************************
+      * PHS-KEY IS ITEM REF + TIMESTAMP + SEQUENCE, SO PRICE-HISTORY-
+      * FILE IS OPENED ACCESS MODE RANDOM RATHER THAN SEQUENTIAL -- THE
+      * INCOMING PCHGFILE FEED IS NOT GUARANTEED TO ARRIVE IN KEY
+      * ORDER, AND A SEQUENTIAL WRITE WOULD ABEND ON THE FIRST
+      * OUT-OF-SEQUENCE RECORD. WS-PHS-SEQUENCE IS A SIMPLE IN-MEMORY
+      * COUNTER RATHER THAN GOING THROUGH A SEQCNTL-STYLE SHARED FILE
+      * LIKE DFH0XCMN's 8300-WRITE-PRICE-HISTORY -- THIS IS A
+      * SINGLE-THREADED BATCH RUN, SO THERE IS NO CONCURRENT TASK TO
+      * SERIALIZE AGAINST, AND IT STILL GUARANTEES PHS-KEY CAN NEVER
+      * COLLIDE ACROSS THIS RUN'S OWN WRITES. THE WRITE IS STILL
+      * INVALID-KEY PROTECTED (E.G. A GENUINE I/O ERROR) SO A
+      * HISTORY-WRITE FAILURE IS REPORTED RATHER THAN ABENDING THE
+      * WHOLE RUN -- THE CATALOG COST HAS ALREADY BEEN POSTED BY THIS
+      * POINT REGARDLESS.
+      *****************************************************************
+       2300-WRITE-PRICE-HISTORY.
+           ACCEPT WS-TS-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-TS-TIME FROM TIME.
+           ADD 1 TO WS-PHS-SEQUENCE.
+
+           MOVE PCHG-ITEM-REF TO PHS-ITEM-REF.
+           MOVE WS-TIMESTAMP TO PHS-TIMESTAMP.
+           MOVE WS-PHS-SEQUENCE TO PHS-SEQUENCE.
+           MOVE WS-CURRENT-DATE TO PHS-EFFECTIVE-DATE.
+           MOVE PCHG-CHANGED-BY TO PHS-CHANGED-BY.
+
+           SET WS-PHS-WRITE-OK TO TRUE.
+           WRITE PRICE-HISTORY-RECORD
+               INVALID KEY
+                   SET WS-PHS-WRITE-FAILED TO TRUE
+           END-WRITE.
+
+       3000-FINALIZE.
+           MOVE WS-POSTED-COUNT TO TL-POSTED-COUNT.
+           MOVE WS-REJECTED-COUNT TO TL-REJECTED-COUNT.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           WRITE REPORT-LINE FROM WS-TOTAL-LINE.
+
+           CLOSE PRICE-CHANGE-FILE.
+           CLOSE CATALOG-FILE.
+           CLOSE PRICE-HISTORY-FILE.
+           CLOSE POSTING-REPORT.
