@@ -0,0 +1,752 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DFH0XCMN.
+      *****************************************************************
+      * CATALOG MANAGER ONLINE TRANSACTION.
+      * DISPATCHES ON CA-REQUEST-ID RECEIVED IN THE DFH0XCP1 COMMAREA:
+      *   INQC   - SEQUENTIAL CATALOG BROWSE (15 ITEMS/PAGE)
+      *   INQS   - SINGLE ITEM INQUIRY
+      *   INQD   - DEPARTMENT-FILTERED BROWSE (14 ITEMS/PAGE)
+      *   ORDER  - PLACE AN ORDER AGAINST THE CATALOG
+      *   RECV   - POST A GOODS RECEIPT AGAINST THE CATALOG
+      *   MAINT  - ADD/CHANGE/DELETE A CATALOG ITEM
+      *
+      * EVERY ACCEPTED ORDER IS APPENDED TO THE ORDER JOURNAL FILE
+      * (USERID, CHARGE DEPARTMENT, ITEM REF, QUANTITY, TIMESTAMP) SO
+      * THERE IS A DURABLE AUDIT TRAIL OF WHO ORDERED WHAT AND WHEN.
+      * EVERY ACCEPTED RECEIPT IS APPENDED TO THE RECEIPTS FILE (ITEM
+      * REF, QUANTITY RECEIVED, DATE, RECEIVER ID) FOR THE SAME REASON.
+      * EVERY ACCEPTED MAINTENANCE ACTION IS APPENDED TO THE
+      * MAINTENANCE LOG FILE, AND A CHANGE THAT ALTERS CA-COST ALSO
+      * POSTS TO THE PRICE HISTORY FILE ([[005]]).
+      *
+      * JNL-TIMESTAMP/RCP-TIMESTAMP/MNT-TIMESTAMP/PHS-TIMESTAMP ALL
+      * CARRY DATE(YYYYMMDD)+TIME(HHMMSS) SO THE FIRST 6 BYTES ARE A
+      * CCYYMM PREFIX (DFH0XBR2 FILTERS THE ORDER JOURNAL ON EXACTLY
+      * THAT PREFIX) -- SEE 8400-NEXT-SEQUENCE-NO BELOW FOR HOW THE
+      * SEQUENCE PORTION OF EACH KEY IS MADE UNIQUE ACROSS TASKS.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY DFH0XVSM.
+       COPY DFH0XJNL.
+       COPY DFH0XRCP.
+       COPY DFH0XMNT.
+       COPY DFH0XPHS.
+       COPY DFH0XSEQ.
+
+       01 WS-RESP PIC S9(8) COMP.
+       01 WS-SEQ-RESP PIC S9(8) COMP.
+       01 WS-SIZE-ERROR-SW PIC X VALUE 'N'.
+          88 WS-SIZE-ERROR VALUE 'Y'.
+       01 WS-ABSTIME PIC S9(15) COMP-3.
+       01 WS-TIMESTAMP.
+          05 WS-TS-DATE PIC X(8).
+          05 WS-TS-TIME PIC X(6).
+          05 FILLER PIC X(1) VALUE SPACE.
+       01 WS-NEXT-SEQ PIC 9(9).
+       01 WS-SEQ-FILE-ID PIC X(8).
+       01 WS-SAVE-OLD-COST PIC X(6).
+       01 WS-AUDIT-FAIL-SW PIC X VALUE 'N'.
+          88 WS-AUDIT-FAILED VALUE 'Y'.
+       01 WS-ITEM-COUNT PIC 9(3) VALUE 0.
+       01 WS-BROWSE-SW PIC X VALUE 'N'.
+          88 WS-BROWSE-END VALUE 'Y'.
+
+      *****************************************************************
+       LINKAGE SECTION.
+       COPY DFH0XCP1.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           EVALUATE CA-REQUEST-ID
+             WHEN 'INQC  '
+               PERFORM 1000-INQUIRE-CATALOG
+             WHEN 'INQS  '
+               PERFORM 1100-INQUIRE-SINGLE
+             WHEN 'INQD  '
+               PERFORM 1200-INQUIRE-DEPARTMENT
+             WHEN 'ORDER '
+               PERFORM 2000-PROCESS-ORDER
+             WHEN 'RECV  '
+               PERFORM 3000-PROCESS-RECEIPT
+             WHEN 'MAINT '
+               PERFORM 4000-PROCESS-MAINTENANCE
+             WHEN OTHER
+               SET CA-RC-INVALID-REQUEST TO TRUE
+               MOVE 'UNKNOWN CA-REQUEST-ID' TO CA-RESPONSE-MESSAGE
+           END-EVALUATE.
+
+           EXEC CICS RETURN
+               COMMAREA(DFH0XCP1)
+           END-EXEC.
+
+           GOBACK.
+
+      *****************************************************************
+      * INQC - SEQUENTIAL BROWSE, UP TO 15 ITEMS STARTING AT
+      * CA-LIST-START-REF, RETURNING THE NEXT CA-LAST-ITEM-REF FOR THE
+      * CALLER TO PASS BACK AS THE NEXT CA-LIST-START-REF.
+      *****************************************************************
+       1000-INQUIRE-CATALOG.
+           MOVE 0 TO WS-ITEM-COUNT.
+           MOVE CA-LIST-START-REF TO CAT-ITEM-REF.
+
+           EXEC CICS STARTBR
+               FILE('CATALOG')
+               RIDFLD(CAT-ITEM-REF)
+               GTEQ
+               RESP(WS-RESP)
+           END-EXEC.
+
+           IF WS-RESP NOT EQUAL DFHRESP(NORMAL)
+               SET CA-RC-INVALID-REQUEST TO TRUE
+               MOVE 'NO ITEMS FOUND AT OR ABOVE START REF'
+                 TO CA-RESPONSE-MESSAGE
+           ELSE
+               PERFORM UNTIL WS-ITEM-COUNT = 15
+                 EXEC CICS READNEXT
+                     FILE('CATALOG')
+                     INTO(CATALOG-RECORD)
+                     RIDFLD(CAT-ITEM-REF)
+                     RESP(WS-RESP)
+                 END-EXEC
+                 IF WS-RESP NOT EQUAL DFHRESP(NORMAL)
+                     MOVE 9999 TO CA-LAST-ITEM-REF
+                     MOVE 15 TO WS-ITEM-COUNT
+                 ELSE
+                     ADD 1 TO WS-ITEM-COUNT
+                     MOVE CAT-ITEM-REF
+                       TO CA-ITEM-REF(WS-ITEM-COUNT)
+                     MOVE CAT-DESCRIPTION
+                       TO CA-DESCRIPTION(WS-ITEM-COUNT)
+                     MOVE CAT-DEPARTMENT
+                       TO CA-DEPARTMENT(WS-ITEM-COUNT)
+                     MOVE CAT-COST
+                       TO CA-COST(WS-ITEM-COUNT)
+                     MOVE CAT-IN-STOCK
+                       TO IN-STOCK(WS-ITEM-COUNT)
+                     MOVE CAT-ON-ORDER
+                       TO ON-ORDER(WS-ITEM-COUNT)
+                     MOVE CAT-ITEM-REF TO CA-LAST-ITEM-REF
+                 END-IF
+               END-PERFORM
+
+               EXEC CICS ENDBR
+                   FILE('CATALOG')
+               END-EXEC
+
+               MOVE WS-ITEM-COUNT TO CA-ITEM-COUNT
+               SET CA-RC-NORMAL TO TRUE
+               MOVE SPACES TO CA-RESPONSE-MESSAGE
+           END-IF.
+
+      *****************************************************************
+      * INQS - RETURN A SINGLE CATALOG ITEM BY CA-ITEM-REF-REQ.
+      *****************************************************************
+       1100-INQUIRE-SINGLE.
+           MOVE CA-ITEM-REF-REQ TO CAT-ITEM-REF.
+
+           EXEC CICS READ
+               FILE('CATALOG')
+               INTO(CATALOG-RECORD)
+               RIDFLD(CAT-ITEM-REF)
+               RESP(WS-RESP)
+           END-EXEC.
+
+           IF WS-RESP EQUAL DFHRESP(NORMAL)
+               MOVE CAT-ITEM-REF TO CA-SNGL-ITEM-REF
+               MOVE CAT-DESCRIPTION TO CA-SNGL-DESCRIPTION
+               MOVE CAT-DEPARTMENT TO CA-SNGL-DEPARTMENT
+               MOVE CAT-COST TO CA-SNGL-COST
+               MOVE CAT-IN-STOCK TO IN-SNGL-STOCK
+               MOVE CAT-ON-ORDER TO ON-SNGL-ORDER
+               SET CA-RC-NORMAL TO TRUE
+               MOVE SPACES TO CA-RESPONSE-MESSAGE
+           ELSE
+               SET CA-RC-INVALID-REQUEST TO TRUE
+               MOVE 'ITEM REFERENCE NOT FOUND' TO CA-RESPONSE-MESSAGE
+           END-IF.
+
+      *****************************************************************
+      * INQD - DEPARTMENT-FILTERED BROWSE. SAME PAGING STYLE AS INQC
+      * BUT SKIPS ITEMS THAT DO NOT MATCH CA-DEPT-FILTER. RETURNS UP
+      * TO 14 ITEMS PER PAGE (THE CA-INQUIRE-DEPT-REQUEST LAYOUT HAS
+      * LESS ROOM FOR ITEM DATA ONCE THE DEPARTMENT FILTER IS ADDED).
+      *****************************************************************
+       1200-INQUIRE-DEPARTMENT.
+           MOVE 0 TO WS-ITEM-COUNT.
+           MOVE 'N' TO WS-BROWSE-SW.
+           MOVE CA-DEPT-LIST-START-REF TO CAT-ITEM-REF.
+
+           EXEC CICS STARTBR
+               FILE('CATALOG')
+               RIDFLD(CAT-ITEM-REF)
+               GTEQ
+               RESP(WS-RESP)
+           END-EXEC.
+
+           IF WS-RESP NOT EQUAL DFHRESP(NORMAL)
+               SET CA-RC-INVALID-REQUEST TO TRUE
+               MOVE 'NO ITEMS FOUND AT OR ABOVE START REF'
+                 TO CA-RESPONSE-MESSAGE
+           ELSE
+               PERFORM UNTIL WS-ITEM-COUNT = 14 OR WS-BROWSE-END
+                 EXEC CICS READNEXT
+                     FILE('CATALOG')
+                     INTO(CATALOG-RECORD)
+                     RIDFLD(CAT-ITEM-REF)
+                     RESP(WS-RESP)
+                 END-EXEC
+                 IF WS-RESP NOT EQUAL DFHRESP(NORMAL)
+                     MOVE 9999 TO CA-DEPT-LAST-ITEM-REF
+                     SET WS-BROWSE-END TO TRUE
+                 ELSE
+                     IF CAT-DEPARTMENT = CA-DEPT-FILTER
+                         ADD 1 TO WS-ITEM-COUNT
+                         MOVE CAT-ITEM-REF
+                           TO CA-DEPT-ITEM-REF(WS-ITEM-COUNT)
+                         MOVE CAT-DESCRIPTION
+                           TO CA-DEPT-DESCRIPTION(WS-ITEM-COUNT)
+                         MOVE CAT-DEPARTMENT
+                           TO CA-DEPT-DEPARTMENT(WS-ITEM-COUNT)
+                         MOVE CAT-COST
+                           TO CA-DEPT-COST(WS-ITEM-COUNT)
+                         MOVE CAT-IN-STOCK
+                           TO IN-DEPT-STOCK(WS-ITEM-COUNT)
+                         MOVE CAT-ON-ORDER
+                           TO ON-DEPT-ORDER(WS-ITEM-COUNT)
+                     END-IF
+                     MOVE CAT-ITEM-REF TO CA-DEPT-LAST-ITEM-REF
+                 END-IF
+               END-PERFORM
+
+               EXEC CICS ENDBR
+                   FILE('CATALOG')
+               END-EXEC
+
+               MOVE WS-ITEM-COUNT TO CA-DEPT-ITEM-COUNT
+               SET CA-RC-NORMAL TO TRUE
+               MOVE SPACES TO CA-RESPONSE-MESSAGE
+           END-IF.
+
+      *****************************************************************
+      * ORDER - VALIDATE THE CHARGE DEPARTMENT, THE ITEM REFERENCE AND
+      * THE AVAILABLE STOCK BEFORE COMMITTING, SO THE CALLER GETS A
+      * DISTINCT RETURN CODE FOR EACH REJECTION REASON INSTEAD OF ONE
+      * GENERIC FAILURE. ONLY ON SUCCESS DOES IT REWRITE THE CATALOG
+      * RECORD AND APPEND A JOURNAL RECORD SO THERE IS A DURABLE RECORD
+      * OF WHO ORDERED WHAT AND WHEN. THE CATALOG REWRITE AND THE
+      * JOURNAL WRITE ARE EACH CHECKED FOR FAILURE RATHER THAN ASSUMED
+      * NORMAL -- A CATALOG UPDATE FAILURE REJECTS THE ORDER OUTRIGHT,
+      * AND A JOURNAL WRITE FAILURE IS REPORTED BACK DISTINCTLY SINCE
+      * THE CATALOG HAS ALREADY BEEN UPDATED BY THAT POINT.
+      *****************************************************************
+       2000-PROCESS-ORDER.
+           IF CA-CHARGE-DEPT EQUAL SPACES OR LOW-VALUES
+               SET CA-RC-INVALID-DEPARTMENT TO TRUE
+               MOVE 'INVALID CHARGE DEPARTMENT' TO CA-RESPONSE-MESSAGE
+           ELSE
+               MOVE CA-ITEM-REF-NUMBER TO CAT-ITEM-REF
+
+               EXEC CICS READ
+                   FILE('CATALOG')
+                   INTO(CATALOG-RECORD)
+                   RIDFLD(CAT-ITEM-REF)
+                   UPDATE
+                   RESP(WS-RESP)
+               END-EXEC
+
+               IF WS-RESP NOT EQUAL DFHRESP(NORMAL)
+                   SET CA-RC-ITEM-NOT-FOUND TO TRUE
+                   MOVE 'UNKNOWN ITEM REFERENCE' TO CA-RESPONSE-MESSAGE
+               ELSE
+                   IF CA-QUANTITY-REQ > CAT-IN-STOCK
+                       EXEC CICS UNLOCK
+                           FILE('CATALOG')
+                       END-EXEC
+                       SET CA-RC-INSUFFICIENT-STOCK TO TRUE
+                       MOVE 'INSUFFICIENT STOCK FOR QUANTITY REQUESTED'
+                         TO CA-RESPONSE-MESSAGE
+                   ELSE
+                       SUBTRACT CA-QUANTITY-REQ FROM CAT-IN-STOCK
+                       EXEC CICS REWRITE
+                           FILE('CATALOG')
+                           FROM(CATALOG-RECORD)
+                           RESP(WS-RESP)
+                       END-EXEC
+
+                       IF WS-RESP NOT EQUAL DFHRESP(NORMAL)
+                           SET CA-RC-CATALOG-UPDATE-FAILED TO TRUE
+                           MOVE
+                             'CATALOG UPDATE FAILED -- ORDER NOT POSTED'
+                             TO CA-RESPONSE-MESSAGE
+                       ELSE
+                           MOVE 'N' TO WS-AUDIT-FAIL-SW
+                           PERFORM 8000-WRITE-JOURNAL
+                           IF WS-RESP NOT EQUAL DFHRESP(NORMAL)
+                               SET WS-AUDIT-FAILED TO TRUE
+                           END-IF
+
+                           IF WS-AUDIT-FAILED
+                               SET CA-RC-AUDIT-WRITE-FAILED TO TRUE
+                               MOVE
+                             'ORDER ACCEPTED BUT JOURNAL WRITE FAILED'
+                                 TO CA-RESPONSE-MESSAGE
+                           ELSE
+                               SET CA-RC-NORMAL TO TRUE
+                               MOVE SPACES TO CA-RESPONSE-MESSAGE
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+      *****************************************************************
+      * RECV - POST A GOODS RECEIPT AGAINST CA-RECEIPT-ITEM-REF. A
+      * RECEIPT DECREMENTS ON-ORDER AND INCREMENTS IN-STOCK BY
+      * CA-RECEIPT-QTY, REJECTING AN UNKNOWN ITEM REFERENCE OR A
+      * RECEIVED QUANTITY THAT WOULD DRIVE ON-ORDER NEGATIVE. ONLY ON
+      * SUCCESS DOES IT REWRITE THE CATALOG RECORD AND APPEND A
+      * RECEIPTS RECORD SO THERE IS A PAPER TRAIL FOR WAREHOUSE AUDITS.
+      * THE CATALOG REWRITE AND THE RECEIPTS WRITE ARE EACH CHECKED
+      * FOR FAILURE THE SAME WAY AS 2000-PROCESS-ORDER.
+      *****************************************************************
+       3000-PROCESS-RECEIPT.
+           MOVE CA-RECEIPT-ITEM-REF TO CAT-ITEM-REF.
+
+           EXEC CICS READ
+               FILE('CATALOG')
+               INTO(CATALOG-RECORD)
+               RIDFLD(CAT-ITEM-REF)
+               UPDATE
+               RESP(WS-RESP)
+           END-EXEC.
+
+           IF WS-RESP NOT EQUAL DFHRESP(NORMAL)
+               SET CA-RC-ITEM-NOT-FOUND TO TRUE
+               MOVE 'UNKNOWN ITEM REFERENCE' TO CA-RESPONSE-MESSAGE
+           ELSE
+               IF CA-RECEIPT-QTY > CAT-ON-ORDER
+                   EXEC CICS UNLOCK
+                       FILE('CATALOG')
+                   END-EXEC
+                   SET CA-RC-RECEIPT-EXCEEDS-ORDER TO TRUE
+                   MOVE 'RECEIPT QUANTITY EXCEEDS QUANTITY ON ORDER'
+                     TO CA-RESPONSE-MESSAGE
+               ELSE
+                   MOVE 'N' TO WS-SIZE-ERROR-SW
+                   SUBTRACT CA-RECEIPT-QTY FROM CAT-ON-ORDER
+                   ADD CA-RECEIPT-QTY TO CAT-IN-STOCK
+                       ON SIZE ERROR
+                           SET WS-SIZE-ERROR TO TRUE
+                   END-ADD
+
+                   IF WS-SIZE-ERROR
+                       EXEC CICS UNLOCK
+                           FILE('CATALOG')
+                       END-EXEC
+                       SET CA-RC-STOCK-LIMIT-EXCEEDED TO TRUE
+                       MOVE
+                        'RECEIPT WOULD EXCEED MAXIMUM IN-STOCK QUANTITY'
+                         TO CA-RESPONSE-MESSAGE
+                   ELSE
+                       EXEC CICS REWRITE
+                           FILE('CATALOG')
+                           FROM(CATALOG-RECORD)
+                           RESP(WS-RESP)
+                       END-EXEC
+
+                       IF WS-RESP NOT EQUAL DFHRESP(NORMAL)
+                           SET CA-RC-CATALOG-UPDATE-FAILED TO TRUE
+                           MOVE
+                        'CATALOG UPDATE FAILED -- RECEIPT NOT POSTED'
+                             TO CA-RESPONSE-MESSAGE
+                       ELSE
+                           MOVE 'N' TO WS-AUDIT-FAIL-SW
+                           PERFORM 8100-WRITE-RECEIPT
+                           IF WS-RESP NOT EQUAL DFHRESP(NORMAL)
+                               SET WS-AUDIT-FAILED TO TRUE
+                           END-IF
+
+                           IF WS-AUDIT-FAILED
+                               SET CA-RC-AUDIT-WRITE-FAILED TO TRUE
+                               MOVE
+                         'RECEIPT ACCEPTED BUT RECEIPTS WRITE FAILED'
+                                 TO CA-RESPONSE-MESSAGE
+                           ELSE
+                               SET CA-RC-NORMAL TO TRUE
+                               MOVE SPACES TO CA-RESPONSE-MESSAGE
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+      *****************************************************************
+      * MAINT - ADD, CHANGE OR DELETE A CATALOG ITEM KEYED BY
+      * CA-MAINT-ITEM-REF, PER CA-MAINT-ACTION. EVERY ACCEPTED ACTION
+      * IS LOGGED TO THE MAINTENANCE LOG FILE FOR AUDIT; A CHANGE THAT
+      * ALTERS CA-COST ALSO POSTS A PRICE HISTORY RECORD ([[005]]).
+      *****************************************************************
+       4000-PROCESS-MAINTENANCE.
+           MOVE CA-MAINT-ITEM-REF TO CAT-ITEM-REF.
+
+           EVALUATE TRUE
+             WHEN CA-MAINT-ADD
+               PERFORM 4100-ADD-ITEM
+             WHEN CA-MAINT-CHANGE
+               PERFORM 4200-CHANGE-ITEM
+             WHEN CA-MAINT-DELETE
+               PERFORM 4300-DELETE-ITEM
+             WHEN OTHER
+               SET CA-RC-INVALID-MAINT-ACTION TO TRUE
+               MOVE 'INVALID MAINTENANCE ACTION' TO CA-RESPONSE-MESSAGE
+           END-EVALUATE.
+
+       4100-ADD-ITEM.
+           EXEC CICS READ
+               FILE('CATALOG')
+               INTO(CATALOG-RECORD)
+               RIDFLD(CAT-ITEM-REF)
+               RESP(WS-RESP)
+           END-EXEC.
+
+           IF WS-RESP EQUAL DFHRESP(NORMAL)
+               SET CA-RC-DUPLICATE-ITEM TO TRUE
+               MOVE 'ITEM REFERENCE ALREADY EXISTS'
+                 TO CA-RESPONSE-MESSAGE
+           ELSE
+               MOVE CA-MAINT-ITEM-REF TO CAT-ITEM-REF
+               MOVE CA-MAINT-DESCRIPTION TO CAT-DESCRIPTION
+               MOVE CA-MAINT-DEPARTMENT TO CAT-DEPARTMENT
+               MOVE CA-MAINT-COST TO CAT-COST
+               MOVE 0 TO CAT-IN-STOCK
+               MOVE 0 TO CAT-ON-ORDER
+
+               EXEC CICS WRITE
+                   FILE('CATALOG')
+                   FROM(CATALOG-RECORD)
+                   RIDFLD(CAT-ITEM-REF)
+                   RESP(WS-RESP)
+               END-EXEC
+
+               IF WS-RESP NOT EQUAL DFHRESP(NORMAL)
+                   SET CA-RC-CATALOG-UPDATE-FAILED TO TRUE
+                   MOVE 'CATALOG WRITE FAILED -- ITEM NOT ADDED'
+                     TO CA-RESPONSE-MESSAGE
+               ELSE
+                   MOVE 'N' TO WS-AUDIT-FAIL-SW
+                   PERFORM 8200-WRITE-MAINT-LOG
+                   IF WS-RESP NOT EQUAL DFHRESP(NORMAL)
+                       SET WS-AUDIT-FAILED TO TRUE
+                   END-IF
+
+                   IF WS-AUDIT-FAILED
+                       SET CA-RC-AUDIT-WRITE-FAILED TO TRUE
+                       MOVE
+                         'ITEM ADDED BUT MAINT LOG WRITE FAILED'
+                         TO CA-RESPONSE-MESSAGE
+                   ELSE
+                       SET CA-RC-NORMAL TO TRUE
+                       MOVE SPACES TO CA-RESPONSE-MESSAGE
+                   END-IF
+               END-IF
+           END-IF.
+
+       4200-CHANGE-ITEM.
+           EXEC CICS READ
+               FILE('CATALOG')
+               INTO(CATALOG-RECORD)
+               RIDFLD(CAT-ITEM-REF)
+               UPDATE
+               RESP(WS-RESP)
+           END-EXEC.
+
+           IF WS-RESP NOT EQUAL DFHRESP(NORMAL)
+               SET CA-RC-ITEM-NOT-FOUND TO TRUE
+               MOVE 'UNKNOWN ITEM REFERENCE' TO CA-RESPONSE-MESSAGE
+           ELSE
+               MOVE CAT-COST TO WS-SAVE-OLD-COST
+               MOVE CA-MAINT-DESCRIPTION TO CAT-DESCRIPTION
+               MOVE CA-MAINT-DEPARTMENT TO CAT-DEPARTMENT
+               MOVE CA-MAINT-COST TO CAT-COST
+
+               EXEC CICS REWRITE
+                   FILE('CATALOG')
+                   FROM(CATALOG-RECORD)
+                   RESP(WS-RESP)
+               END-EXEC
+
+               IF WS-RESP NOT EQUAL DFHRESP(NORMAL)
+                   SET CA-RC-CATALOG-UPDATE-FAILED TO TRUE
+                   MOVE
+                     'CATALOG UPDATE FAILED -- CHANGE NOT POSTED'
+                     TO CA-RESPONSE-MESSAGE
+               ELSE
+                   MOVE 'N' TO WS-AUDIT-FAIL-SW
+
+                   IF CA-MAINT-COST NOT EQUAL WS-SAVE-OLD-COST
+                       PERFORM 8300-WRITE-PRICE-HISTORY
+                       IF WS-RESP NOT EQUAL DFHRESP(NORMAL)
+                           SET WS-AUDIT-FAILED TO TRUE
+                       END-IF
+                   END-IF
+
+                   PERFORM 8200-WRITE-MAINT-LOG
+                   IF WS-RESP NOT EQUAL DFHRESP(NORMAL)
+                       SET WS-AUDIT-FAILED TO TRUE
+                   END-IF
+
+                   IF WS-AUDIT-FAILED
+                       SET CA-RC-AUDIT-WRITE-FAILED TO TRUE
+                       MOVE
+                         'ITEM CHANGED BUT AUDIT LOG WRITE FAILED'
+                         TO CA-RESPONSE-MESSAGE
+                   ELSE
+                       SET CA-RC-NORMAL TO TRUE
+                       MOVE SPACES TO CA-RESPONSE-MESSAGE
+                   END-IF
+               END-IF
+           END-IF.
+
+      *****************************************************************
+      * DELETE MUST NOT LOG A MAINTENANCE-LOG "DELETED" ENTRY (OR
+      * REPORT SUCCESS) UNLESS THE CATALOG DELETE ITSELF WENT THROUGH
+      * -- OTHERWISE THE AUDIT TRAIL WOULD CLAIM AN ITEM WAS REMOVED
+      * THAT IS STILL SITTING ON THE CATALOG FILE.
+      *****************************************************************
+       4300-DELETE-ITEM.
+           EXEC CICS READ
+               FILE('CATALOG')
+               INTO(CATALOG-RECORD)
+               RIDFLD(CAT-ITEM-REF)
+               UPDATE
+               RESP(WS-RESP)
+           END-EXEC.
+
+           IF WS-RESP NOT EQUAL DFHRESP(NORMAL)
+               SET CA-RC-ITEM-NOT-FOUND TO TRUE
+               MOVE 'UNKNOWN ITEM REFERENCE' TO CA-RESPONSE-MESSAGE
+           ELSE
+               EXEC CICS DELETE
+                   FILE('CATALOG')
+                   RESP(WS-RESP)
+               END-EXEC
+
+               IF WS-RESP NOT EQUAL DFHRESP(NORMAL)
+                   SET CA-RC-CATALOG-UPDATE-FAILED TO TRUE
+                   MOVE
+                     'CATALOG DELETE FAILED -- ITEM NOT REMOVED'
+                     TO CA-RESPONSE-MESSAGE
+               ELSE
+                   MOVE 'N' TO WS-AUDIT-FAIL-SW
+                   PERFORM 8200-WRITE-MAINT-LOG
+                   IF WS-RESP NOT EQUAL DFHRESP(NORMAL)
+                       SET WS-AUDIT-FAILED TO TRUE
+                   END-IF
+
+                   IF WS-AUDIT-FAILED
+                       SET CA-RC-AUDIT-WRITE-FAILED TO TRUE
+                       MOVE
+                         'ITEM DELETED BUT MAINT LOG WRITE FAILED'
+                         TO CA-RESPONSE-MESSAGE
+                   ELSE
+                       SET CA-RC-NORMAL TO TRUE
+                       MOVE SPACES TO CA-RESPONSE-MESSAGE
+                   END-IF
+               END-IF
+           END-IF.
+
+      *****************************************************************
+      * COMMON SUBROUTINES.
+      *****************************************************************
+       8000-WRITE-JOURNAL.
+           EXEC CICS ASKTIME
+               ABSTIME(WS-ABSTIME)
+           END-EXEC.
+
+           EXEC CICS FORMATTIME
+               ABSTIME(WS-ABSTIME)
+               DATE(WS-TS-DATE)
+               TIME(WS-TS-TIME)
+           END-EXEC.
+
+           MOVE 'ORDRJRNL' TO WS-SEQ-FILE-ID.
+           PERFORM 8400-NEXT-SEQUENCE-NO.
+
+           IF WS-SEQ-RESP NOT EQUAL DFHRESP(NORMAL)
+               MOVE WS-SEQ-RESP TO WS-RESP
+           ELSE
+               MOVE WS-TIMESTAMP TO JNL-TIMESTAMP
+               MOVE WS-NEXT-SEQ TO JNL-SEQUENCE
+               MOVE CA-USERID TO JNL-USERID
+               MOVE CA-CHARGE-DEPT TO JNL-CHARGE-DEPT
+               MOVE CA-ITEM-REF-NUMBER TO JNL-ITEM-REF
+               MOVE CA-QUANTITY-REQ TO JNL-QUANTITY
+
+               EXEC CICS WRITE
+                   FILE('ORDRJRNL')
+                   FROM(ORDER-JOURNAL-RECORD)
+                   RIDFLD(JNL-KEY)
+                   RESP(WS-RESP)
+               END-EXEC
+           END-IF.
+
+       8100-WRITE-RECEIPT.
+           EXEC CICS ASKTIME
+               ABSTIME(WS-ABSTIME)
+           END-EXEC.
+
+           EXEC CICS FORMATTIME
+               ABSTIME(WS-ABSTIME)
+               DATE(WS-TS-DATE)
+               TIME(WS-TS-TIME)
+           END-EXEC.
+
+           MOVE 'RECEIPTS' TO WS-SEQ-FILE-ID.
+           PERFORM 8400-NEXT-SEQUENCE-NO.
+
+           IF WS-SEQ-RESP NOT EQUAL DFHRESP(NORMAL)
+               MOVE WS-SEQ-RESP TO WS-RESP
+           ELSE
+               MOVE WS-TIMESTAMP TO RCP-TIMESTAMP
+               MOVE WS-NEXT-SEQ TO RCP-SEQUENCE
+               MOVE CA-RECEIPT-ITEM-REF TO RCP-ITEM-REF
+               MOVE CA-RECEIPT-QTY TO RCP-QUANTITY-RECEIVED
+               MOVE WS-TS-DATE TO RCP-RECEIVED-DATE
+               MOVE CA-RECEIVER-ID TO RCP-RECEIVER-ID
+
+               EXEC CICS WRITE
+                   FILE('RECEIPTS')
+                   FROM(RECEIPT-RECORD)
+                   RIDFLD(RCP-KEY)
+                   RESP(WS-RESP)
+               END-EXEC
+           END-IF.
+
+       8200-WRITE-MAINT-LOG.
+           EXEC CICS ASKTIME
+               ABSTIME(WS-ABSTIME)
+           END-EXEC.
+
+           EXEC CICS FORMATTIME
+               ABSTIME(WS-ABSTIME)
+               DATE(WS-TS-DATE)
+               TIME(WS-TS-TIME)
+           END-EXEC.
+
+           MOVE 'MAINTLOG' TO WS-SEQ-FILE-ID.
+           PERFORM 8400-NEXT-SEQUENCE-NO.
+
+           IF WS-SEQ-RESP NOT EQUAL DFHRESP(NORMAL)
+               MOVE WS-SEQ-RESP TO WS-RESP
+           ELSE
+               MOVE WS-TIMESTAMP TO MNT-TIMESTAMP
+               MOVE WS-NEXT-SEQ TO MNT-SEQUENCE
+               MOVE CA-MAINT-ACTION TO MNT-ACTION
+               MOVE CA-MAINT-ITEM-REF TO MNT-ITEM-REF
+               MOVE CA-MAINT-DESCRIPTION TO MNT-DESCRIPTION
+               MOVE CA-MAINT-DEPARTMENT TO MNT-DEPARTMENT
+               MOVE CA-MAINT-COST TO MNT-COST
+               MOVE CA-MAINT-CHANGED-BY TO MNT-CHANGED-BY
+
+               EXEC CICS WRITE
+                   FILE('MAINTLOG')
+                   FROM(MAINTENANCE-LOG-RECORD)
+                   RIDFLD(MNT-KEY)
+                   RESP(WS-RESP)
+               END-EXEC
+           END-IF.
+
+      *****************************************************************
+      * POSTS A PRICE HISTORY RECORD WHEN A MAINT CHANGE ALTERS
+      * CA-COST -- THE ONLINE COUNTERPART TO DFH0XBR3'S BATCH POSTING
+      * ([[005]]), SHARING THE SAME DFH0XPHS FILE LAYOUT. PHS-KEY IS
+      * ITEM-REF + TIMESTAMP + A SEQUENCE NUMBER (WIDENED THE SAME WAY
+      * AS JNL-KEY/RCP-KEY/MNT-KEY) BECAUSE FORMATTIME ONLY RESOLVES TO
+      * THE SECOND -- TWO MAINT COST CHANGES FOR THE SAME ITEM LANDING
+      * IN THE SAME CLOCK SECOND WOULD OTHERWISE COLLIDE ON PHS-KEY AND
+      * THE WRITE WOULD FAIL. 'PRICEHST' IS ITS OWN SEQCNTL COUNTER,
+      * SEPARATE FROM ORDRJRNL/RECEIPTS/MAINTLOG.
+      *****************************************************************
+       8300-WRITE-PRICE-HISTORY.
+           EXEC CICS ASKTIME
+               ABSTIME(WS-ABSTIME)
+           END-EXEC.
+
+           EXEC CICS FORMATTIME
+               ABSTIME(WS-ABSTIME)
+               DATE(WS-TS-DATE)
+               TIME(WS-TS-TIME)
+           END-EXEC.
+
+           MOVE 'PRICEHST' TO WS-SEQ-FILE-ID.
+           PERFORM 8400-NEXT-SEQUENCE-NO.
+
+           IF WS-SEQ-RESP NOT EQUAL DFHRESP(NORMAL)
+               MOVE WS-SEQ-RESP TO WS-RESP
+           ELSE
+               MOVE CA-MAINT-ITEM-REF TO PHS-ITEM-REF
+               MOVE WS-TIMESTAMP TO PHS-TIMESTAMP
+               MOVE WS-NEXT-SEQ TO PHS-SEQUENCE
+               MOVE WS-SAVE-OLD-COST TO PHS-OLD-COST
+               MOVE CA-MAINT-COST TO PHS-NEW-COST
+               MOVE WS-TS-DATE TO PHS-EFFECTIVE-DATE
+               MOVE CA-MAINT-CHANGED-BY TO PHS-CHANGED-BY
+
+               EXEC CICS WRITE
+                   FILE('PRICEHST')
+                   FROM(PRICE-HISTORY-RECORD)
+                   RIDFLD(PHS-KEY)
+                   RESP(WS-RESP)
+               END-EXEC
+           END-IF.
+
+      *****************************************************************
+      * HANDS OUT THE NEXT SEQUENCE NUMBER FOR WS-SEQ-FILE-ID
+      * ('ORDRJRNL'/'RECEIPTS'/'MAINTLOG') FROM THE SEQCNTL CONTROL
+      * FILE, ONE RECORD PER AUDIT FILE. WORKING-STORAGE COUNTERS ARE
+      * REINITIALIZED ON EVERY TASK, SO THEY CAN NEVER BE UNIQUE ACROSS
+      * TRANSACTIONS -- SEQCNTL IS READ FOR UPDATE AND REWRITTEN SO
+      * CICS FILE CONTROL'S RECORD LOCK SERIALIZES CONCURRENT TASKS
+      * INCREMENTING THE SAME COUNTER, GUARANTEEING JNL-KEY/RCP-KEY/
+      * MNT-KEY NEVER COLLIDE EVEN WHEN TWO TASKS LAND IN THE SAME
+      * CLOCK SECOND.
+      *****************************************************************
+      *****************************************************************
+      * WS-SEQ-RESP IS A DEDICATED FIELD FOR THIS PARAGRAPH'S OWN
+      * SEQCNTL CALLS -- KEPT SEPARATE FROM WS-RESP SO A SEQCNTL
+      * FAILURE ISN'T OVERWRITTEN (AND LOST) THE MOMENT THE CALLER
+      * GOES ON TO ISSUE ITS OWN EXEC CICS WRITE RESP(WS-RESP) AGAINST
+      * THE REAL AUDIT FILE. CALLERS CHECK WS-SEQ-RESP THEMSELVES
+      * RIGHT AFTER THIS PERFORM RETURNS.
+      *****************************************************************
+       8400-NEXT-SEQUENCE-NO.
+           EXEC CICS READ
+               FILE('SEQCNTL')
+               INTO(SEQUENCE-CONTROL-RECORD)
+               RIDFLD(WS-SEQ-FILE-ID)
+               UPDATE
+               RESP(WS-SEQ-RESP)
+           END-EXEC.
+
+           IF WS-SEQ-RESP EQUAL DFHRESP(NORMAL)
+               ADD 1 TO SEQ-NUMBER
+               EXEC CICS REWRITE
+                   FILE('SEQCNTL')
+                   FROM(SEQUENCE-CONTROL-RECORD)
+                   RESP(WS-SEQ-RESP)
+               END-EXEC
+           ELSE
+               MOVE WS-SEQ-FILE-ID TO SEQ-FILE-ID
+               MOVE 1 TO SEQ-NUMBER
+               EXEC CICS WRITE
+                   FILE('SEQCNTL')
+                   FROM(SEQUENCE-CONTROL-RECORD)
+                   RIDFLD(WS-SEQ-FILE-ID)
+                   RESP(WS-SEQ-RESP)
+               END-EXEC
+           END-IF.
+
+           MOVE SEQ-NUMBER TO WS-NEXT-SEQ.
