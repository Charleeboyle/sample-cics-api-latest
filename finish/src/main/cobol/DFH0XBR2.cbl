@@ -0,0 +1,246 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DFH0XBR2.
+      *****************************************************************
+      * MONTHLY DEPARTMENT CHARGEBACK RECONCILIATION REPORT.
+      * READS THE ORDER JOURNAL (WRITTEN BY DFH0XCMN FOR EVERY ACCEPTED
+      * CA-ORDER-REQUEST), LOOKS UP EACH ORDERED ITEM'S CAT-COST ON THE
+      * CATALOG FILE, AND TOTALS JNL-QUANTITY * CAT-COST BY
+      * JNL-CHARGE-DEPT FOR THE REPORT PERIOD SUPPLIED ON SYSIN AS
+      * CCYYMM.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ORDER-JOURNAL-FILE ASSIGN TO JRNLFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS JNL-KEY
+               FILE STATUS IS WS-JNL-STATUS.
+
+           SELECT CATALOG-FILE ASSIGN TO CATFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CAT-ITEM-REF
+               FILE STATUS IS WS-CAT-STATUS.
+
+           SELECT CHARGEBACK-REPORT ASSIGN TO RPTFILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+           SELECT SORT-FILE ASSIGN TO "SORTWK1".
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ORDER-JOURNAL-FILE.
+       COPY DFH0XJNL.
+
+       FD CATALOG-FILE.
+       COPY DFH0XVSM.
+
+       FD CHARGEBACK-REPORT.
+       01 REPORT-LINE PIC X(132).
+
+       SD SORT-FILE.
+       01 SORT-RECORD.
+          05 SRT-CHARGE-DEPT PIC X(8).
+          05 SRT-ITEM-REF PIC 9(4).
+          05 SRT-QUANTITY PIC 9(3).
+          05 SRT-AMOUNT PIC 9(7)V99.
+
+       WORKING-STORAGE SECTION.
+       01 WS-JNL-STATUS PIC XX.
+       01 WS-CAT-STATUS PIC XX.
+       01 WS-RPT-STATUS PIC XX.
+       01 WS-EOF-SW PIC X VALUE 'N'.
+          88 WS-EOF VALUE 'Y'.
+       01 WS-REPORT-PERIOD PIC X(6).
+       01 WS-CURRENT-DATE PIC X(8).
+
+       01 WS-COST-DOLLARS PIC 9(3).
+       01 WS-COST-CENTS PIC 9(2).
+       01 WS-COST-NUMERIC PIC 9(7)V99.
+       01 WS-LINE-AMOUNT PIC 9(7)V99.
+
+       01 WS-PRIOR-DEPT PIC X(8) VALUE SPACES.
+       01 WS-FIRST-RECORD-SW PIC X VALUE 'Y'.
+          88 WS-FIRST-RECORD VALUE 'Y'.
+       01 WS-DEPT-TOTAL PIC 9(9)V99 VALUE 0.
+       01 WS-GRAND-TOTAL PIC 9(9)V99 VALUE 0.
+       01 WS-CAT-FOUND-SW PIC X VALUE 'Y'.
+          88 WS-CAT-FOUND VALUE 'Y'.
+       01 WS-SKIPPED-COUNT PIC 9(5) VALUE 0.
+
+       01 WS-HEADING-1.
+          05 FILLER PIC X(45) VALUE
+             'MONTHLY DEPARTMENT CHARGEBACK RECONCILIATION'.
+          05 FILLER PIC X(10) VALUE 'RUN DATE: '.
+          05 H1-RUN-DATE PIC X(8).
+
+       01 WS-HEADING-2.
+          05 FILLER PIC X(8) VALUE 'DEPT'.
+          05 FILLER PIC X(6) VALUE SPACES.
+          05 FILLER PIC X(8) VALUE 'ITEM REF'.
+          05 FILLER PIC X(6) VALUE SPACES.
+          05 FILLER PIC X(8) VALUE 'QTY'.
+          05 FILLER PIC X(8) VALUE SPACES.
+          05 FILLER PIC X(12) VALUE 'LINE AMOUNT'.
+
+       01 WS-DETAIL-LINE.
+          05 DT-CHARGE-DEPT PIC X(8).
+          05 FILLER PIC X(6) VALUE SPACES.
+          05 DT-ITEM-REF PIC 9(4).
+          05 FILLER PIC X(10) VALUE SPACES.
+          05 DT-QUANTITY PIC ZZ9.
+          05 FILLER PIC X(5) VALUE SPACES.
+          05 DT-AMOUNT PIC ZZZ,ZZ9.99.
+
+       01 WS-DEPT-TOTAL-LINE.
+          05 FILLER PIC X(10) VALUE 'DEPT TOTAL'.
+          05 FILLER PIC X(8) VALUE SPACES.
+          05 DTL-AMOUNT PIC ZZZ,ZZ9.99.
+
+       01 WS-GRAND-TOTAL-LINE.
+          05 FILLER PIC X(11) VALUE 'GRAND TOTAL'.
+          05 FILLER PIC X(7) VALUE SPACES.
+          05 GTL-AMOUNT PIC ZZZ,ZZ9.99.
+
+       01 WS-SKIPPED-LINE.
+          05 FILLER PIC X(45) VALUE
+             'ITEMS SKIPPED (DELETED FROM CATALOG SINCE):'.
+          05 SKL-COUNT PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-BUILD-AND-REPORT.
+           PERFORM 3000-FINALIZE.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           MOVE WS-CURRENT-DATE TO H1-RUN-DATE.
+           ACCEPT WS-REPORT-PERIOD FROM SYSIN.
+
+           OPEN INPUT ORDER-JOURNAL-FILE.
+           OPEN INPUT CATALOG-FILE.
+           OPEN OUTPUT CHARGEBACK-REPORT.
+
+       2000-BUILD-AND-REPORT.
+           SORT SORT-FILE
+               ON ASCENDING KEY SRT-CHARGE-DEPT SRT-ITEM-REF
+               INPUT PROCEDURE 2100-BUILD-SORT-FILE
+               OUTPUT PROCEDURE 2200-PRODUCE-REPORT.
+
+       2100-BUILD-SORT-FILE.
+           PERFORM UNTIL WS-EOF
+               READ ORDER-JOURNAL-FILE NEXT RECORD
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       IF JNL-TIMESTAMP(1:6) EQUAL WS-REPORT-PERIOD
+                           PERFORM 2150-LOOKUP-COST-AND-RELEASE
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+      *****************************************************************
+      * AN ITEM REFERENCED BY A HISTORICAL ORDER MAY NO LONGER BE ON
+      * THE CATALOG (DELETED VIA THE MAINT/DELETE ACTION) BY THE TIME
+      * THIS REPORT RUNS. SUCH A LINE IS SKIPPED RATHER THAN COSTED AT
+      * ZERO/SPACES -- FEEDING A MISSING CAT-COST INTO 9000-EDIT-COST'S
+      * ARITHMETIC WOULD BE UNDEFINED. WS-SKIPPED-COUNT IS REPORTED ON
+      * THE GRAND TOTAL LINE SO A SKIPPED ITEM NEVER GOES UNNOTICED.
+      *****************************************************************
+       2150-LOOKUP-COST-AND-RELEASE.
+           MOVE JNL-ITEM-REF TO CAT-ITEM-REF.
+           READ CATALOG-FILE
+               INVALID KEY
+                   MOVE 'N' TO WS-CAT-FOUND-SW
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-CAT-FOUND-SW
+           END-READ.
+
+           IF WS-CAT-FOUND
+               PERFORM 9000-EDIT-COST
+               COMPUTE WS-LINE-AMOUNT = WS-COST-NUMERIC * JNL-QUANTITY
+
+               MOVE JNL-CHARGE-DEPT TO SRT-CHARGE-DEPT
+               MOVE JNL-ITEM-REF TO SRT-ITEM-REF
+               MOVE JNL-QUANTITY TO SRT-QUANTITY
+               MOVE WS-LINE-AMOUNT TO SRT-AMOUNT
+               RELEASE SORT-RECORD
+           ELSE
+               ADD 1 TO WS-SKIPPED-COUNT
+           END-IF.
+
+       2200-PRODUCE-REPORT.
+           WRITE REPORT-LINE FROM WS-HEADING-1.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           WRITE REPORT-LINE FROM WS-HEADING-2.
+
+           MOVE 'N' TO WS-EOF-SW.
+           RETURN SORT-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-RETURN.
+
+           PERFORM UNTIL WS-EOF
+               IF WS-FIRST-RECORD OR SRT-CHARGE-DEPT NOT EQUAL
+                   WS-PRIOR-DEPT
+                   IF NOT WS-FIRST-RECORD
+                       PERFORM 2300-WRITE-DEPT-TOTAL
+                   END-IF
+                   MOVE 'N' TO WS-FIRST-RECORD-SW
+                   MOVE 0 TO WS-DEPT-TOTAL
+                   MOVE SRT-CHARGE-DEPT TO WS-PRIOR-DEPT
+               END-IF
+
+               MOVE SRT-CHARGE-DEPT TO DT-CHARGE-DEPT
+               MOVE SRT-ITEM-REF TO DT-ITEM-REF
+               MOVE SRT-QUANTITY TO DT-QUANTITY
+               MOVE SRT-AMOUNT TO DT-AMOUNT
+               WRITE REPORT-LINE FROM WS-DETAIL-LINE
+               ADD SRT-AMOUNT TO WS-DEPT-TOTAL
+               ADD SRT-AMOUNT TO WS-GRAND-TOTAL
+
+               RETURN SORT-FILE
+                   AT END
+                       SET WS-EOF TO TRUE
+               END-RETURN
+           END-PERFORM.
+
+           IF NOT WS-FIRST-RECORD
+               PERFORM 2300-WRITE-DEPT-TOTAL
+           END-IF.
+
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE WS-GRAND-TOTAL TO GTL-AMOUNT.
+           WRITE REPORT-LINE FROM WS-GRAND-TOTAL-LINE.
+
+           IF WS-SKIPPED-COUNT > 0
+               MOVE WS-SKIPPED-COUNT TO SKL-COUNT
+               WRITE REPORT-LINE FROM WS-SKIPPED-LINE
+           END-IF.
+
+       2300-WRITE-DEPT-TOTAL.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE WS-DEPT-TOTAL TO DTL-AMOUNT.
+           WRITE REPORT-LINE FROM WS-DEPT-TOTAL-LINE.
+
+      *****************************************************************
+      * CAT-COST IS CARRIED AS A 6-BYTE DISPLAY FIELD FORMATTED
+      * 'DDD.CC' (E.G. '012.95'); SPLIT IT OUT TO DO ARITHMETIC.
+      *****************************************************************
+       9000-EDIT-COST.
+           MOVE CAT-COST(1:3) TO WS-COST-DOLLARS.
+           MOVE CAT-COST(5:2) TO WS-COST-CENTS.
+           COMPUTE WS-COST-NUMERIC =
+               WS-COST-DOLLARS + (WS-COST-CENTS / 100).
+
+       3000-FINALIZE.
+           CLOSE ORDER-JOURNAL-FILE.
+           CLOSE CATALOG-FILE.
+           CLOSE CHARGEBACK-REPORT.
