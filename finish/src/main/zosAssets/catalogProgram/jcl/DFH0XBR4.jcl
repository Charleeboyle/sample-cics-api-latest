@@ -0,0 +1,24 @@
+//DFH0XBR4 JOB (ACCTNO),'CATALOG EXTRACT',CLASS=A,MSGCLASS=X
+//*****************************************************************
+//* NIGHTLY CATALOG EXTRACT FEED
+//* EXTFILE RECEIVES ONE FIXED-FORMAT RECORD PER CATALOG ITEM:
+//*   ITEM REF (4), DESCRIPTION (40), DEPARTMENT (3), COST (6),
+//*   IN-STOCK (4), ON-ORDER (3) -- FOR PICKUP BY THE ENTERPRISE
+//*   INVENTORY/ERP SYSTEM.
+//* CKPTFILE PERSISTS THE LAST CAT-ITEM-REF PROCESSED SO A RESTART
+//* AFTER AN ABEND RESUMES FROM THERE INSTEAD OF REPROCESSING THE
+//* WHOLE CATALOG (SAME MECHANISM AS DFH0XBR1.JCL). DISP=MOD ON
+//* EXTFILE SO A RESTART APPENDS TO THE PARTIAL FEED RATHER THAN
+//* TRUNCATING IT; DISP=MOD IS TREATED AS A FRESH ALLOCATION THE
+//* FIRST TIME THE JOB RUNS.
+//*****************************************************************
+//STEP1    EXEC PGM=DFH0XBR4
+//STEPLIB  DD DSN=CATALOG.APP.LOADLIB,DISP=SHR
+//CATFILE  DD DSN=CATALOG.APP.CATALOG,DISP=SHR
+//CKPTFILE DD DSN=CATALOG.APP.BR4CKPT,DISP=SHR
+//EXTFILE  DD DSN=CATALOG.APP.CATXTRCT,
+//            DISP=(MOD,CATLG,CATLG),
+//            DCB=(RECFM=FB,LRECL=60,BLKSIZE=0),
+//            SPACE=(TRK,(10,5),RLSE)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
