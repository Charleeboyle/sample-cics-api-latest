@@ -0,0 +1,14 @@
+//DFH0XBR3 JOB (ACCTNO),'PRICE CHG POST',CLASS=A,MSGCLASS=X
+//*****************************************************************
+//* PRICE CHANGE POSTING UTILITY
+//* PCHGFILE SUPPLIES ONE PRICE-CHANGE TRANSACTION PER RECORD:
+//*   ITEM REF (4), NEW CA-COST (6), CHANGED-BY USERID (8)
+//*****************************************************************
+//STEP1    EXEC PGM=DFH0XBR3
+//STEPLIB  DD DSN=CATALOG.APP.LOADLIB,DISP=SHR
+//PCHGFILE DD DSN=CATALOG.APP.PRICECHG,DISP=SHR
+//CATFILE  DD DSN=CATALOG.APP.CATALOG,DISP=SHR
+//PHSFILE  DD DSN=CATALOG.APP.PRICEHST,DISP=SHR
+//RPTFILE  DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
