@@ -0,0 +1,16 @@
+//DFH0XBR2 JOB (ACCTNO),'CHARGEBACK RPT',CLASS=A,MSGCLASS=X
+//*****************************************************************
+//* MONTHLY DEPARTMENT CHARGEBACK RECONCILIATION REPORT
+//* SYSIN CARD SUPPLIES THE REPORT PERIOD AS CCYYMM.
+//*****************************************************************
+//STEP1    EXEC PGM=DFH0XBR2
+//STEPLIB  DD DSN=CATALOG.APP.LOADLIB,DISP=SHR
+//JRNLFILE DD DSN=CATALOG.APP.ORDRJRNL,DISP=SHR
+//CATFILE  DD DSN=CATALOG.APP.CATALOG,DISP=SHR
+//RPTFILE  DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//SORTWK1  DD UNIT=SYSDA,SPACE=(CYL,(5,5))
+//SYSIN    DD *
+202608
+/*
