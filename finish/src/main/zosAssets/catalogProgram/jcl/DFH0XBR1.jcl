@@ -0,0 +1,26 @@
+//DFH0XBR1 JOB (ACCTNO),'REORDER RPT',CLASS=A,MSGCLASS=X
+//*****************************************************************
+//* NIGHTLY LOW-STOCK REORDER REPORT
+//* CKPTFILE PERSISTS THE LAST CAT-ITEM-REF PROCESSED SO A RESTART
+//* AFTER AN ABEND RESUMES FROM THERE INSTEAD OF REPROCESSING THE
+//* WHOLE CATALOG. DISP=SHR SO A RESTART RUN RE-USES THE SAME
+//* CHECKPOINT FILE LEFT CKPT-IN-PROGRESS BY THE RUN THAT ABENDED.
+//* RPTFILE IS A CATALOGED DATASET, NOT SYSOUT=* -- A RESTART RUN
+//* OPENS IT EXTEND TO APPEND A CONTINUATION ONTO THE PRIOR (PARTIAL)
+//* REPORT, AND SYSOUT ALLOCATES A BRAND-NEW, EMPTY SPOOL DATASET ON
+//* EVERY STEP EXECUTION SO THERE WOULD BE NOTHING TO EXTEND.
+//* DISP=MOD APPENDS WHEN THE DATASET ALREADY EXISTS, AND IS TREATED
+//* AS A FRESH ALLOCATION (USING THE UNIT/SPACE/DCB BELOW) THE FIRST
+//* TIME THE JOB RUNS.
+//*****************************************************************
+//STEP1    EXEC PGM=DFH0XBR1
+//STEPLIB  DD DSN=CATALOG.APP.LOADLIB,DISP=SHR
+//CATFILE  DD DSN=CATALOG.APP.CATALOG,DISP=SHR
+//CKPTFILE DD DSN=CATALOG.APP.BR1CKPT,DISP=SHR
+//RPTFILE  DD DSN=CATALOG.APP.BR1RPT,
+//            DISP=(MOD,CATLG,CATLG),
+//            UNIT=SYSDA,SPACE=(TRK,(15,15),RLSE),
+//            DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//SORTWK1  DD UNIT=SYSDA,SPACE=(CYL,(5,5))
