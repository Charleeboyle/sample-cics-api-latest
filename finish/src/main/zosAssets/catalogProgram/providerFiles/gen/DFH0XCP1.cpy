@@ -1,6 +1,17 @@
        01 DFH0XCP1.
         03 CA-REQUEST-ID PIC X(6) USAGE DISPLAY.
         03 CA-RETURN-CODE PIC 9(2) USAGE DISPLAY.
+         88 CA-RC-NORMAL VALUE 0.
+         88 CA-RC-ITEM-NOT-FOUND VALUE 10.
+         88 CA-RC-INSUFFICIENT-STOCK VALUE 11.
+         88 CA-RC-INVALID-DEPARTMENT VALUE 12.
+         88 CA-RC-INVALID-REQUEST VALUE 13.
+         88 CA-RC-RECEIPT-EXCEEDS-ORDER VALUE 14.
+         88 CA-RC-DUPLICATE-ITEM VALUE 15.
+         88 CA-RC-INVALID-MAINT-ACTION VALUE 16.
+         88 CA-RC-CATALOG-UPDATE-FAILED VALUE 17.
+         88 CA-RC-AUDIT-WRITE-FAILED VALUE 18.
+         88 CA-RC-STOCK-LIMIT-EXCEEDED VALUE 19.
         03 CA-RESPONSE-MESSAGE PIC X(79) USAGE DISPLAY.
         03 CA-REQUEST-SPECIFIC PIC X(911) USAGE DISPLAY.
         03 CA-INQUIRE-REQUEST REDEFINES CA-REQUEST-SPECIFIC.
@@ -33,4 +44,35 @@
          05 CA-CHARGE-DEPT PIC X(8) USAGE DISPLAY.
          05 CA-ITEM-REF-NUMBER PIC 9(4) USAGE DISPLAY.
          05 CA-QUANTITY-REQ PIC 9(3) USAGE DISPLAY.
-         05 FILLER PIC X(888) USAGE DISPLAY.
\ No newline at end of file
+         05 FILLER PIC X(888) USAGE DISPLAY.
+        03 CA-INQUIRE-DEPT-REQUEST REDEFINES CA-REQUEST-SPECIFIC.
+         05 CA-DEPT-FILTER PIC 9(3) USAGE DISPLAY.
+         05 CA-DEPT-LIST-START-REF PIC 9(4) USAGE DISPLAY.
+         05 CA-DEPT-LAST-ITEM-REF PIC 9(4) USAGE DISPLAY.
+         05 CA-DEPT-ITEM-COUNT PIC 9(3) USAGE DISPLAY.
+         05 CA-DEPT-RESPONSE-DATA PIC X(840) USAGE DISPLAY.
+         05 CA-DEPT-CAT-ITEM REDEFINES CA-DEPT-RESPONSE-DATA OCCURS 14
+           TIMES.
+          07 CA-DEPT-ITEM-REF PIC 9(4) USAGE DISPLAY.
+          07 CA-DEPT-DESCRIPTION PIC X(40) USAGE DISPLAY.
+          07 CA-DEPT-DEPARTMENT PIC 9(3) USAGE DISPLAY.
+          07 CA-DEPT-COST PIC X(6) USAGE DISPLAY.
+          07 IN-DEPT-STOCK PIC 9(4) USAGE DISPLAY.
+          07 ON-DEPT-ORDER PIC 9(3) USAGE DISPLAY.
+         05 FILLER PIC X(57) USAGE DISPLAY.
+        03 CA-RECEIPT-REQUEST REDEFINES CA-REQUEST-SPECIFIC.
+         05 CA-RECEIPT-ITEM-REF PIC 9(4) USAGE DISPLAY.
+         05 CA-RECEIPT-QTY PIC 9(4) USAGE DISPLAY.
+         05 CA-RECEIVER-ID PIC X(8) USAGE DISPLAY.
+         05 FILLER PIC X(895) USAGE DISPLAY.
+        03 CA-MAINTAIN-REQUEST REDEFINES CA-REQUEST-SPECIFIC.
+         05 CA-MAINT-ACTION PIC X(1) USAGE DISPLAY.
+          88 CA-MAINT-ADD VALUE 'A'.
+          88 CA-MAINT-CHANGE VALUE 'C'.
+          88 CA-MAINT-DELETE VALUE 'D'.
+         05 CA-MAINT-ITEM-REF PIC 9(4) USAGE DISPLAY.
+         05 CA-MAINT-DESCRIPTION PIC X(40) USAGE DISPLAY.
+         05 CA-MAINT-DEPARTMENT PIC 9(3) USAGE DISPLAY.
+         05 CA-MAINT-COST PIC X(6) USAGE DISPLAY.
+         05 CA-MAINT-CHANGED-BY PIC X(8) USAGE DISPLAY.
+         05 FILLER PIC X(849) USAGE DISPLAY.
