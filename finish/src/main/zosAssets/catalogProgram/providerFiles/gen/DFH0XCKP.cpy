@@ -0,0 +1,9 @@
+       01 CHECKPOINT-RECORD.
+        03 CKPT-JOB-NAME PIC X(8) USAGE DISPLAY.
+        03 CKPT-LAST-ITEM-REF PIC 9(4) USAGE DISPLAY.
+        03 CKPT-LAST-DEPARTMENT PIC 9(3) USAGE DISPLAY.
+        03 CKPT-LAST-COMPLETED-DEPT PIC 9(3) USAGE DISPLAY.
+        03 CKPT-STATUS PIC X(1) USAGE DISPLAY.
+         88 CKPT-IN-PROGRESS VALUE 'I'.
+         88 CKPT-COMPLETE VALUE 'C'.
+        03 CKPT-TIMESTAMP PIC X(14) USAGE DISPLAY.
