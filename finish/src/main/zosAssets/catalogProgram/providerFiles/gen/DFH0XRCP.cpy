@@ -0,0 +1,8 @@
+       01 RECEIPT-RECORD.
+        03 RCP-KEY.
+         05 RCP-TIMESTAMP PIC X(15) USAGE DISPLAY.
+         05 RCP-SEQUENCE PIC 9(9) USAGE DISPLAY.
+        03 RCP-ITEM-REF PIC 9(4) USAGE DISPLAY.
+        03 RCP-QUANTITY-RECEIVED PIC 9(4) USAGE DISPLAY.
+        03 RCP-RECEIVED-DATE PIC X(8) USAGE DISPLAY.
+        03 RCP-RECEIVER-ID PIC X(8) USAGE DISPLAY.
