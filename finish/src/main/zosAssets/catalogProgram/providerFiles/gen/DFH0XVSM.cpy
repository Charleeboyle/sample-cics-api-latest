@@ -0,0 +1,7 @@
+       01 CATALOG-RECORD.
+        03 CAT-ITEM-REF PIC 9(4) USAGE DISPLAY.
+        03 CAT-DESCRIPTION PIC X(40) USAGE DISPLAY.
+        03 CAT-DEPARTMENT PIC 9(3) USAGE DISPLAY.
+        03 CAT-COST PIC X(6) USAGE DISPLAY.
+        03 CAT-IN-STOCK PIC 9(4) USAGE DISPLAY.
+        03 CAT-ON-ORDER PIC 9(3) USAGE DISPLAY.
