@@ -0,0 +1,3 @@
+       01 SEQUENCE-CONTROL-RECORD.
+        03 SEQ-FILE-ID PIC X(8) USAGE DISPLAY.
+        03 SEQ-NUMBER PIC 9(9) USAGE DISPLAY.
