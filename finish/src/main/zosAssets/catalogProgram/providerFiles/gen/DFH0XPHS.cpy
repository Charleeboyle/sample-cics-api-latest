@@ -0,0 +1,9 @@
+       01 PRICE-HISTORY-RECORD.
+        03 PHS-KEY.
+         05 PHS-ITEM-REF PIC 9(4) USAGE DISPLAY.
+         05 PHS-TIMESTAMP PIC X(15) USAGE DISPLAY.
+         05 PHS-SEQUENCE PIC 9(9) USAGE DISPLAY.
+        03 PHS-OLD-COST PIC X(6) USAGE DISPLAY.
+        03 PHS-NEW-COST PIC X(6) USAGE DISPLAY.
+        03 PHS-EFFECTIVE-DATE PIC X(8) USAGE DISPLAY.
+        03 PHS-CHANGED-BY PIC X(8) USAGE DISPLAY.
