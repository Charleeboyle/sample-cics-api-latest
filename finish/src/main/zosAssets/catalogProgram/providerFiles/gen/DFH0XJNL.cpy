@@ -0,0 +1,8 @@
+       01 ORDER-JOURNAL-RECORD.
+        03 JNL-KEY.
+         05 JNL-TIMESTAMP PIC X(15) USAGE DISPLAY.
+         05 JNL-SEQUENCE PIC 9(9) USAGE DISPLAY.
+        03 JNL-USERID PIC X(8) USAGE DISPLAY.
+        03 JNL-CHARGE-DEPT PIC X(8) USAGE DISPLAY.
+        03 JNL-ITEM-REF PIC 9(4) USAGE DISPLAY.
+        03 JNL-QUANTITY PIC 9(3) USAGE DISPLAY.
