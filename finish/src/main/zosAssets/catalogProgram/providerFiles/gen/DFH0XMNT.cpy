@@ -0,0 +1,10 @@
+       01 MAINTENANCE-LOG-RECORD.
+        03 MNT-KEY.
+         05 MNT-TIMESTAMP PIC X(15) USAGE DISPLAY.
+         05 MNT-SEQUENCE PIC 9(9) USAGE DISPLAY.
+        03 MNT-ACTION PIC X(1) USAGE DISPLAY.
+        03 MNT-ITEM-REF PIC 9(4) USAGE DISPLAY.
+        03 MNT-DESCRIPTION PIC X(40) USAGE DISPLAY.
+        03 MNT-DEPARTMENT PIC 9(3) USAGE DISPLAY.
+        03 MNT-COST PIC X(6) USAGE DISPLAY.
+        03 MNT-CHANGED-BY PIC X(8) USAGE DISPLAY.
